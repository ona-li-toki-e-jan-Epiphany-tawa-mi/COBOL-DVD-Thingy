@@ -0,0 +1,383 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVD-STATS.
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Batch report job that reads the CORNER-HITS audit file written
+      * by DVD-THINGY.CBL and prints a summary: hits per corner, hits
+      * per day, and the longest gap between hits. Run this the way
+      * you would any other end-of-period COBOL report job, e.g. once
+      * a week, and post the printout.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT F-CORNER-HITS ASSIGN TO "corner-hits.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CORNER-HITS-STATUS.
+          SELECT F-SESSION-LOG ASSIGN TO "session.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SESSION-LOG-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-CORNER-HITS.
+       COPY "CORNER-HIT-RECORD.CPY".
+       FD F-SESSION-LOG.
+       COPY "SESSION-LOG-RECORD.CPY".
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-HIT-COUNT PIC 9(9) VALUE 0.
+       01 WS-CORNER-HITS-STATUS PIC XX.
+       01 WS-SESSION-LOG-STATUS PIC XX.
+
+       01 WS-CORNER-COUNTS.
+          05 WS-COUNT-TL PIC 9(9) VALUE 0.
+          05 WS-COUNT-TR PIC 9(9) VALUE 0.
+          05 WS-COUNT-BL PIC 9(9) VALUE 0.
+          05 WS-COUNT-BR PIC 9(9) VALUE 0.
+
+      * Per-day hit counts, one entry per distinct day seen.
+       78 WS-MAX-DAYS VALUE 500.
+       01 WS-DAY-TABLE.
+          05 WS-DAY-ENTRY OCCURS WS-MAX-DAYS TIMES
+             INDEXED BY WS-DAY-IDX.
+             10 WS-DAY-DATE  PIC X(8) VALUE SPACES.
+             10 WS-DAY-COUNT PIC 9(9) VALUE 0.
+       01 WS-DAY-TABLE-COUNT PIC 9999 VALUE 0.
+       01 WS-DAY-FOUND-IDX   PIC 9999.
+
+      * Gap tracking, in whole seconds between consecutive hits.
+       01 WS-HAVE-PREVIOUS   PIC X VALUE 'N'.
+       01 WS-PREVIOUS-TIME   PIC X(14) VALUE SPACES.
+       01 WS-PREVIOUS-SECS   PIC 9(11).
+       01 WS-CURRENT-SECS    PIC 9(11).
+       01 WS-GAP-SECS        PIC S9(11).
+       01 WS-LONGEST-GAP-SECS PIC 9(11) VALUE 0.
+       01 WS-LONGEST-GAP-FROM PIC X(14) VALUE SPACES.
+       01 WS-LONGEST-GAP-TO   PIC X(14) VALUE SPACES.
+
+      * Scratch fields for date/time math.
+       01 WS-DATE-PART PIC 9(8).
+       01 WS-HOUR-PART PIC 99.
+       01 WS-MIN-PART  PIC 99.
+       01 WS-SEC-PART  PIC 99.
+       01 WS-JULIAN-DAY PIC 9(9).
+
+      * Human-readable breakdown of the longest gap.
+       01 WS-GAP-DAYS  PIC 9(6).
+       01 WS-GAP-HOURS PIC 99.
+       01 WS-GAP-MINS  PIC 99.
+       01 WS-GAP-SS    PIC 99.
+       01 WS-GAP-REMAINDER PIC 9(11).
+
+      * Session log tallying, keyed off req 010's session.log. Each
+      * program gets its own pending-START slot since START/STOP pairs
+      * only ever nest per-program, never interleave across programs.
+       01 WS-SESSION-EOF            PIC X VALUE 'N'.
+       01 WS-SESSION-COUNT          PIC 9(9)  VALUE 0.
+       01 WS-SESSION-TOTAL-SECS     PIC 9(11) VALUE 0.
+       01 WS-SESSION-PENDING-THINGY PIC X(14) VALUE SPACES.
+       01 WS-SESSION-PENDING-THING  PIC X(14) VALUE SPACES.
+       01 WS-SESSION-CONV-TIMESTAMP PIC X(14).
+       01 WS-SESSION-CONV-SECS      PIC 9(11).
+       01 WS-SESSION-START-SECS     PIC 9(11).
+       01 WS-SESSION-STOP-SECS      PIC 9(11).
+       01 WS-SESSION-DUR-SECS       PIC S9(11).
+      * Human-readable breakdown of the average session length.
+       01 WS-SESSION-AVG-SECS       PIC 9(11).
+       01 WS-SESSION-AVG-DAYS       PIC 9(6).
+       01 WS-SESSION-AVG-HOURS      PIC 99.
+       01 WS-SESSION-AVG-MINS       PIC 99.
+       01 WS-SESSION-AVG-SS         PIC 99.
+       01 WS-SESSION-AVG-REMAINDER  PIC 9(11).
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+          PERFORM 001-READ-HITS.
+          PERFORM 001-READ-SESSIONS.
+          PERFORM 001-PRINT-REPORT.
+          STOP RUN RETURNING 0.
+
+       001-READ-HITS.
+          OPEN INPUT F-CORNER-HITS.
+          IF WS-CORNER-HITS-STATUS = "35" THEN
+      *      No corner-hits log yet; report zero hits.
+             EXIT PARAGRAPH
+          END-IF.
+
+          PERFORM WITH TEST AFTER UNTIL WS-EOF = 'Y'
+             READ F-CORNER-HITS
+                AT END
+                   MOVE 'Y' TO WS-EOF
+                NOT AT END
+                   PERFORM 005-TALLY-HIT
+             END-READ
+          END-PERFORM.
+
+          CLOSE F-CORNER-HITS.
+
+       005-TALLY-HIT.
+          ADD 1 TO WS-HIT-COUNT.
+
+          EVALUATE CH-CORNER
+          WHEN "TL"
+             ADD 1 TO WS-COUNT-TL
+          WHEN "TR"
+             ADD 1 TO WS-COUNT-TR
+          WHEN "BL"
+             ADD 1 TO WS-COUNT-BL
+          WHEN "BR"
+             ADD 1 TO WS-COUNT-BR
+          END-EVALUATE.
+
+          PERFORM 005-TALLY-DAY.
+          PERFORM 005-TALLY-GAP.
+
+       005-TALLY-DAY.
+          MOVE 0 TO WS-DAY-FOUND-IDX.
+          PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                  UNTIL WS-DAY-IDX > WS-DAY-TABLE-COUNT
+             IF WS-DAY-DATE(WS-DAY-IDX) = CH-TIMESTAMP(1:8) THEN
+                MOVE WS-DAY-IDX TO WS-DAY-FOUND-IDX
+                EXIT PERFORM
+             END-IF
+          END-PERFORM.
+
+          IF WS-DAY-FOUND-IDX = 0
+             AND WS-DAY-TABLE-COUNT < WS-MAX-DAYS
+          THEN
+             ADD 1 TO WS-DAY-TABLE-COUNT
+             MOVE WS-DAY-TABLE-COUNT TO WS-DAY-FOUND-IDX
+             MOVE CH-TIMESTAMP(1:8) TO WS-DAY-DATE(WS-DAY-FOUND-IDX)
+             MOVE 0 TO WS-DAY-COUNT(WS-DAY-FOUND-IDX)
+          END-IF.
+
+          IF WS-DAY-FOUND-IDX > 0 THEN
+             ADD 1 TO WS-DAY-COUNT(WS-DAY-FOUND-IDX)
+          END-IF.
+
+       005-TALLY-GAP.
+          MOVE CH-TIMESTAMP(1:8)   TO WS-DATE-PART.
+          MOVE CH-TIMESTAMP(9:2)   TO WS-HOUR-PART.
+          MOVE CH-TIMESTAMP(11:2)  TO WS-MIN-PART.
+          MOVE CH-TIMESTAMP(13:2)  TO WS-SEC-PART.
+
+          COMPUTE WS-JULIAN-DAY = FUNCTION INTEGER-OF-DATE(WS-DATE-PART)
+             END-COMPUTE.
+          COMPUTE WS-CURRENT-SECS =
+             WS-JULIAN-DAY * 86400
+             + WS-HOUR-PART * 3600
+             + WS-MIN-PART * 60
+             + WS-SEC-PART
+          END-COMPUTE.
+
+          IF WS-HAVE-PREVIOUS = 'Y' THEN
+             COMPUTE WS-GAP-SECS = WS-CURRENT-SECS - WS-PREVIOUS-SECS
+                END-COMPUTE
+             IF WS-GAP-SECS > WS-LONGEST-GAP-SECS THEN
+                MOVE WS-GAP-SECS      TO WS-LONGEST-GAP-SECS
+                MOVE WS-PREVIOUS-TIME TO WS-LONGEST-GAP-FROM
+                MOVE CH-TIMESTAMP     TO WS-LONGEST-GAP-TO
+             END-IF
+          END-IF.
+
+          MOVE 'Y'          TO WS-HAVE-PREVIOUS.
+          MOVE WS-CURRENT-SECS TO WS-PREVIOUS-SECS.
+          MOVE CH-TIMESTAMP TO WS-PREVIOUS-TIME.
+
+       001-READ-SESSIONS.
+          OPEN INPUT F-SESSION-LOG.
+          IF WS-SESSION-LOG-STATUS = "35" THEN
+      *      No session log yet; report zero sessions.
+             EXIT PARAGRAPH
+          END-IF.
+
+          PERFORM WITH TEST AFTER UNTIL WS-SESSION-EOF = 'Y'
+             READ F-SESSION-LOG
+                AT END
+                   MOVE 'Y' TO WS-SESSION-EOF
+                NOT AT END
+                   PERFORM 005-TALLY-SESSION
+             END-READ
+          END-PERFORM.
+
+          CLOSE F-SESSION-LOG.
+
+       005-TALLY-SESSION.
+          EVALUATE FUNCTION TRIM(SL-EVENT)
+          WHEN "START"
+             EVALUATE FUNCTION TRIM(SL-PROGRAM)
+             WHEN "DVD-THINGY"
+                MOVE SL-TIMESTAMP TO WS-SESSION-PENDING-THINGY
+             WHEN "DVD-THING"
+                MOVE SL-TIMESTAMP TO WS-SESSION-PENDING-THING
+             END-EVALUATE
+          WHEN "STOP"
+             EVALUATE FUNCTION TRIM(SL-PROGRAM)
+             WHEN "DVD-THINGY"
+                IF WS-SESSION-PENDING-THINGY NOT = SPACES THEN
+                   PERFORM 005-ACCUMULATE-SESSION-THINGY
+                   MOVE SPACES TO WS-SESSION-PENDING-THINGY
+                END-IF
+             WHEN "DVD-THING"
+                IF WS-SESSION-PENDING-THING NOT = SPACES THEN
+                   PERFORM 005-ACCUMULATE-SESSION-THING
+                   MOVE SPACES TO WS-SESSION-PENDING-THING
+                END-IF
+             END-EVALUATE
+          END-EVALUATE.
+
+       005-ACCUMULATE-SESSION-THINGY.
+          MOVE WS-SESSION-PENDING-THINGY TO WS-SESSION-CONV-TIMESTAMP.
+          PERFORM 005-TIMESTAMP-TO-SECS.
+          MOVE WS-SESSION-CONV-SECS TO WS-SESSION-START-SECS.
+          MOVE SL-TIMESTAMP TO WS-SESSION-CONV-TIMESTAMP.
+          PERFORM 005-TIMESTAMP-TO-SECS.
+          MOVE WS-SESSION-CONV-SECS TO WS-SESSION-STOP-SECS.
+          PERFORM 005-ADD-SESSION-DURATION.
+
+       005-ACCUMULATE-SESSION-THING.
+          MOVE WS-SESSION-PENDING-THING TO WS-SESSION-CONV-TIMESTAMP.
+          PERFORM 005-TIMESTAMP-TO-SECS.
+          MOVE WS-SESSION-CONV-SECS TO WS-SESSION-START-SECS.
+          MOVE SL-TIMESTAMP TO WS-SESSION-CONV-TIMESTAMP.
+          PERFORM 005-TIMESTAMP-TO-SECS.
+          MOVE WS-SESSION-CONV-SECS TO WS-SESSION-STOP-SECS.
+          PERFORM 005-ADD-SESSION-DURATION.
+
+       005-ADD-SESSION-DURATION.
+          COMPUTE WS-SESSION-DUR-SECS =
+             WS-SESSION-STOP-SECS - WS-SESSION-START-SECS
+          END-COMPUTE.
+          IF WS-SESSION-DUR-SECS >= 0 THEN
+             ADD WS-SESSION-DUR-SECS TO WS-SESSION-TOTAL-SECS
+             ADD 1 TO WS-SESSION-COUNT
+          END-IF.
+
+      * Converts WS-SESSION-CONV-TIMESTAMP into WS-SESSION-CONV-SECS,
+      * the same julian-day-based math 005-TALLY-GAP uses.
+       005-TIMESTAMP-TO-SECS.
+          MOVE WS-SESSION-CONV-TIMESTAMP(1:8)  TO WS-DATE-PART.
+          MOVE WS-SESSION-CONV-TIMESTAMP(9:2)  TO WS-HOUR-PART.
+          MOVE WS-SESSION-CONV-TIMESTAMP(11:2) TO WS-MIN-PART.
+          MOVE WS-SESSION-CONV-TIMESTAMP(13:2) TO WS-SEC-PART.
+
+          COMPUTE WS-JULIAN-DAY = FUNCTION INTEGER-OF-DATE(WS-DATE-PART)
+             END-COMPUTE.
+          COMPUTE WS-SESSION-CONV-SECS =
+             WS-JULIAN-DAY * 86400
+             + WS-HOUR-PART * 3600
+             + WS-MIN-PART * 60
+             + WS-SEC-PART
+          END-COMPUTE.
+
+       001-PRINT-REPORT.
+          DISPLAY "DVD-Thingy corner-hit report" END-DISPLAY.
+          DISPLAY "=============================" END-DISPLAY.
+          DISPLAY SPACE END-DISPLAY.
+
+          PERFORM 005-PRINT-SESSION-STATS.
+          DISPLAY SPACE END-DISPLAY.
+
+          IF WS-HIT-COUNT = 0 THEN
+             DISPLAY "No corner hits recorded in corner-hits.log."
+                END-DISPLAY
+             GOBACK
+          END-IF.
+
+          DISPLAY "Total corner hits: " WS-HIT-COUNT END-DISPLAY.
+          DISPLAY SPACE END-DISPLAY.
+
+          DISPLAY "Hits per corner:" END-DISPLAY.
+          DISPLAY "  Top-left (TL):     " WS-COUNT-TL END-DISPLAY.
+          DISPLAY "  Top-right (TR):    " WS-COUNT-TR END-DISPLAY.
+          DISPLAY "  Bottom-left (BL):  " WS-COUNT-BL END-DISPLAY.
+          DISPLAY "  Bottom-right (BR): " WS-COUNT-BR END-DISPLAY.
+          DISPLAY SPACE END-DISPLAY.
+
+          DISPLAY "Hits per day:" END-DISPLAY.
+          PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                  UNTIL WS-DAY-IDX > WS-DAY-TABLE-COUNT
+             DISPLAY "  " WS-DAY-DATE(WS-DAY-IDX) ": "
+                WS-DAY-COUNT(WS-DAY-IDX)
+             END-DISPLAY
+          END-PERFORM.
+          DISPLAY SPACE END-DISPLAY.
+
+          IF WS-LONGEST-GAP-SECS > 0 THEN
+             PERFORM 005-FORMAT-LONGEST-GAP
+             DISPLAY "Longest gap between hits: " WS-GAP-DAYS "d "
+                WS-GAP-HOURS "h " WS-GAP-MINS "m " WS-GAP-SS "s"
+             END-DISPLAY
+             DISPLAY "  (from " WS-LONGEST-GAP-FROM " to "
+                WS-LONGEST-GAP-TO ")"
+             END-DISPLAY
+          ELSE
+             DISPLAY "Longest gap between hits: n/a (only one hit "
+                "recorded)"
+             END-DISPLAY
+          END-IF.
+          DISPLAY SPACE END-DISPLAY.
+
+       005-PRINT-SESSION-STATS.
+          IF WS-SESSION-COUNT > 0 THEN
+             DIVIDE WS-SESSION-TOTAL-SECS BY WS-SESSION-COUNT
+                GIVING WS-SESSION-AVG-SECS
+             END-DIVIDE
+             PERFORM 005-FORMAT-AVG-SESSION
+             DISPLAY "Average session length: " WS-SESSION-AVG-DAYS
+                "d " WS-SESSION-AVG-HOURS "h " WS-SESSION-AVG-MINS "m "
+                WS-SESSION-AVG-SS "s (" WS-SESSION-COUNT
+                " completed sessions)"
+             END-DISPLAY
+          ELSE
+             DISPLAY "Average session length: n/a (no completed "
+                "START/STOP pairs in session.log)"
+             END-DISPLAY
+          END-IF.
+
+       005-FORMAT-AVG-SESSION.
+          MOVE WS-SESSION-AVG-SECS TO WS-SESSION-AVG-REMAINDER.
+          DIVIDE WS-SESSION-AVG-REMAINDER BY 86400
+             GIVING WS-SESSION-AVG-DAYS
+             REMAINDER WS-SESSION-AVG-REMAINDER
+          END-DIVIDE.
+          DIVIDE WS-SESSION-AVG-REMAINDER BY 3600
+             GIVING WS-SESSION-AVG-HOURS
+             REMAINDER WS-SESSION-AVG-REMAINDER
+          END-DIVIDE.
+          DIVIDE WS-SESSION-AVG-REMAINDER BY 60
+             GIVING WS-SESSION-AVG-MINS
+             REMAINDER WS-SESSION-AVG-REMAINDER
+          END-DIVIDE.
+          MOVE WS-SESSION-AVG-REMAINDER TO WS-SESSION-AVG-SS.
+
+       005-FORMAT-LONGEST-GAP.
+          MOVE WS-LONGEST-GAP-SECS TO WS-GAP-REMAINDER.
+          DIVIDE WS-GAP-REMAINDER BY 86400 GIVING WS-GAP-DAYS
+             REMAINDER WS-GAP-REMAINDER
+          END-DIVIDE.
+          DIVIDE WS-GAP-REMAINDER BY 3600 GIVING WS-GAP-HOURS
+             REMAINDER WS-GAP-REMAINDER
+          END-DIVIDE.
+          DIVIDE WS-GAP-REMAINDER BY 60 GIVING WS-GAP-MINS
+             REMAINDER WS-GAP-REMAINDER
+          END-DIVIDE.
+          MOVE WS-GAP-REMAINDER TO WS-GAP-SS.
