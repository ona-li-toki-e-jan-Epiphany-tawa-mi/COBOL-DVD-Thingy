@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVD-ATTRACT.
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Attract-mode dispatcher: rotates through a list of screensaver
+      * routines, running each for --interval=SECONDS before moving on
+      * to the next, so a kiosk box doesn't show the exact same routine
+      * all day. Today the only routine is DVD-THINGY's bounce, so the
+      * rotation list runs it once per built-in --logo=NAME flavor;
+      * WS-ROUTINE-COMMAND is a full command line rather than just a
+      * logo name so a future non-DVD-THINGY routine can be added as
+      * another row without changing 001-RUN-ROTATION.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *   How long each rotation entry runs before the dispatcher moves
+      *   on to the next one; passed straight through as DVD-THINGY's
+      *   own --duration=SECONDS, so it does the actual stopping.
+       01 WS-CONFIG-INTERVAL-SECONDS PIC 9(9) VALUE 300.
+      *   h - help.
+      *   v - version.
+      *   l - license.
+       78 WS-GETOPT-SHORTOPTIONS VALUE "hvl".
+       01 WS-GETOPT-LONGOPTIONS.
+          05 WS-GETOPT-LONGOPTION OCCURS 4 TIMES.
+             10 WS-GETOPT-LONGOPTION-NAME         PIC X(25).
+             10 WS-GETOPT-LONGOPTION-HAS-VALUE    PIC 9.
+             10 WS-GETOPT-LONGOPTION-VALPOINT     POINTER VALUE NULL.
+             10 WS-GETOPT-LONGOPTION-RETURN       PIC X(4).
+       01 WS-GETOPT-LONGOPTIONS-IDX PIC 99.
+       01 WS-GETOPT-LONG-ONLY       PIC 9 VALUE 1.
+       01 WS-GETOPT-RETURN-CHAR     PIC X(4).
+       01 WS-GETOPT-OPT-VAL         PIC X(255).
+      * ^--CBL_GC_GETOPT state.
+      *   The rotation list. Add a row here (and bump OCCURS) for a
+      *   future non-bounce routine.
+       01 WS-ROUTINE-TABLE.
+          05 WS-ROUTINE OCCURS 4 TIMES.
+             10 WS-ROUTINE-COMMAND PIC X(60).
+       01 WS-ROUTINE-COUNT PIC 99 VALUE 4.
+       01 WS-ROUTINE-IDX   PIC 99.
+       01 WS-ROUTINE-SHELL-CMD PIC X(80).
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+          PERFORM 001-GETOPT.
+          PERFORM 001-RUN-ROTATION.
+          STOP RUN RETURNING 0.
+
+       001-GETOPT.
+      *   0 means the option does not accept an argument.
+          MOVE "help" TO WS-GETOPT-LONGOPTION-NAME(1).
+          MOVE 0      TO WS-GETOPT-LONGOPTION-HAS-VALUE(1).
+          MOVE 'h'    TO WS-GETOPT-LONGOPTION-RETURN(1).
+
+          MOVE "version" TO WS-GETOPT-LONGOPTION-NAME(2).
+          MOVE 0         TO WS-GETOPT-LONGOPTION-HAS-VALUE(2).
+          MOVE 'v'       TO WS-GETOPT-LONGOPTION-RETURN(2).
+
+          MOVE "license" TO WS-GETOPT-LONGOPTION-NAME(3).
+          MOVE 0         TO WS-GETOPT-LONGOPTION-HAS-VALUE(3).
+          MOVE 'l'       TO WS-GETOPT-LONGOPTION-RETURN(3).
+
+      *   Long-only option below has no short equivalent, so its return
+      *   character is not added to WS-GETOPT-SHORTOPTIONS.
+          MOVE "interval" TO WS-GETOPT-LONGOPTION-NAME(4).
+          MOVE 1          TO WS-GETOPT-LONGOPTION-HAS-VALUE(4).
+          MOVE 'I'        TO WS-GETOPT-LONGOPTION-RETURN(4).
+
+          PERFORM WITH TEST AFTER UNTIL RETURN-CODE = -1
+             CALL "CBL_GC_GETOPT" USING
+                BY REFERENCE WS-GETOPT-SHORTOPTIONS
+                   WS-GETOPT-LONGOPTIONS WS-GETOPT-LONGOPTIONS-IDX
+                BY VALUE WS-GETOPT-LONG-ONLY
+                BY REFERENCE WS-GETOPT-RETURN-CHAR WS-GETOPT-OPT-VAL
+             END-CALL
+
+             EVALUATE WS-GETOPT-RETURN-CHAR
+      *      '?' means invalid option.
+             WHEN = '?'
+                DISPLAY "Try 'dvd-attract -h' for more information"
+                END-DISPLAY
+                STOP RUN RETURNING 1
+             WHEN = 'h'
+                PERFORM 005-GETOPT-HELP
+                STOP RUN RETURNING 0
+             WHEN = 'v'
+                DISPLAY "dvd-attract 0.2.2" END-DISPLAY
+                STOP RUN RETURNING 0
+             WHEN = 'l'
+                PERFORM 005-GETOPT-LICENSE
+                STOP RUN RETURNING 0
+             WHEN = 'I'
+                MOVE FUNCTION NUMVAL(WS-GETOPT-OPT-VAL)
+                   TO WS-CONFIG-INTERVAL-SECONDS
+             END-EVALUATE
+          END-PERFORM.
+
+          PERFORM 001-BUILD-ROTATION.
+
+      *   One row per built-in --logo=NAME flavor, so the same single
+      *   screensaver program still looks different each time it comes
+      *   back around.
+       001-BUILD-ROTATION.
+          MOVE "cobol-dvd-thingy --logo=VIDEO"  TO WS-ROUTINE-COMMAND(1).
+          MOVE "cobol-dvd-thingy --logo=HBO"    TO WS-ROUTINE-COMMAND(2).
+          MOVE "cobol-dvd-thingy --logo=RECT"   TO WS-ROUTINE-COMMAND(3).
+          MOVE "cobol-dvd-thingy --logo=CIRCLE" TO WS-ROUTINE-COMMAND(4).
+
+      *   Runs each rotation entry for --interval=SECONDS in turn,
+      *   forever. --duration=SECONDS is what actually stops the
+      *   current routine and hands control back here; CALL "SYSTEM"
+      *   blocks until that happens, so no process management of our
+      *   own (kill/wait) is needed.
+       001-RUN-ROTATION.
+          MOVE 1 TO WS-ROUTINE-IDX.
+          PERFORM FOREVER
+             IF WS-ROUTINE-IDX > WS-ROUTINE-COUNT THEN
+                MOVE 1 TO WS-ROUTINE-IDX
+             END-IF
+      *      Without this, a shorter command line (e.g. HBO) leaves
+      *      trailing characters from a longer prior one (e.g. VIDEO)
+      *      sitting past the new STRING's end, which corrupts the
+      *      --duration= value CALL "SYSTEM" ends up passing.
+             MOVE SPACES TO WS-ROUTINE-SHELL-CMD
+             STRING FUNCTION TRIM(WS-ROUTINE-COMMAND(WS-ROUTINE-IDX))
+                       DELIMITED BY SIZE
+                    " --duration=" DELIMITED BY SIZE
+                    WS-CONFIG-INTERVAL-SECONDS DELIMITED BY SIZE
+                 INTO WS-ROUTINE-SHELL-CMD
+             END-STRING
+             CALL "SYSTEM" USING WS-ROUTINE-SHELL-CMD END-CALL
+             ADD 1 TO WS-ROUTINE-IDX
+          END-PERFORM.
+
+       005-GETOPT-HELP.
+          DISPLAY "Usage:"                        END-DISPLAY.
+          DISPLAY "  dvd-attract [options...]"    END-DISPLAY.
+          DISPLAY SPACE                           END-DISPLAY.
+          DISPLAY "Rotates through the available screensaver routines "
+                  "on a timer, so a kiosk box doesn't show the same "
+                  "one all day."
+          END-DISPLAY.
+          DISPLAY SPACE                                   END-DISPLAY.
+          DISPLAY "Options:"                              END-DISPLAY.
+          DISPLAY "  -h, --help       display this help." END-DISPLAY.
+          DISPLAY "  -v, --version    display version."   END-DISPLAY.
+          DISPLAY "  -l, --license    display license."   END-DISPLAY.
+          DISPLAY "      --interval=SECONDS  how long to run each "
+                  "routine before switching to the next (default 300)."
+          END-DISPLAY.
+
+       005-GETOPT-LICENSE.
+          DISPLAY "Copyright (C) 2024 " &
+                  "ona-li-toki-e-jan-Epiphany-tawa-mi."  END-DISPLAY.
+          DISPLAY SPACE                                  END-DISPLAY.
+          DISPLAY "This program is free software: you can "            &
+                  "redistribute it and/or modify it under the terms "  &
+                  "of the GNU General Public License as published by " &
+                  "the Free Software Foundation, either version 3 of " &
+                  "the License, or (at your option) any later version."
+          END-DISPLAY.
+          DISPLAY SPACE END-DISPLAY.
+          DISPLAY "This program is distributed in the hope that it "   &
+                  "will be useful, but WITHOUT ANY WARRANTY; without " &
+                  "even the implied warranty of MERCHANTABILITY or "   &
+                  "FITNESS FOR A PARTICULAR PURPOSE. See the GNU "     &
+                  "General Public License for more details."
+          END-DISPLAY.
+          DISPLAY SPACE END-DISPLAY.
+          DISPLAY "You should have received a copy of the GNU General " &
+                  "Public License along with this program. If not, "    &
+                  "see http://www.gnu.org/licenses/."
+          END-DISPLAY.
