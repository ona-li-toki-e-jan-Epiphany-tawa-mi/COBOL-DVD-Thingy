@@ -29,8 +29,21 @@
       ******************************************************************
       * A terminal program that runs a screensaver similar to the ones
       * you see on DVD players.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *   Session audit trail, shared with DVD-THINGY.CBL/DVD-STATS.CBL
+      *   so screensaver usage can be tracked across every terminal
+      *   regardless of which program is running.
+          SELECT F-SESSION-LOG ASSIGN TO "session.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SESSION-LOG-STATUS.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD F-SESSION-LOG.
+       COPY "SESSION-LOG-RECORD.CPY".
        WORKING-STORAGE SECTION.
        01 WS-I-IDX PIC 999.
        01 WS-K-IDX PIC 999.
@@ -47,20 +60,78 @@
           05 WS-L-DELTA-X PIC S9  VALUE 1.
           05 WS-L-Y       PIC 999 VALUE 0.
           05 WS-L-DELTA-Y PIC S9  VALUE 1.
+      * Set by a future SIGINT/SIGTERM handler before it performs
+      * 001-LOG-SESSION-STOP; see the note on that paragraph.
+       01 WS-SESSION-STOP-REASON PIC X(6) VALUE "NORMAL".
+       01 WS-RUN-QUIT         PIC X VALUE 'N'.
+       01 WS-RUN-KEY-CODE     PIC 9(3) COMP.
+      *   OPEN EXTEND on a LINE SEQUENTIAL file that does not exist yet
+      *   fails with status 35 on this runtime instead of creating it;
+      *   both session-log opens below fall back to OPEN OUTPUT on a
+      *   first write.
+       01 WS-SESSION-LOG-STATUS  PIC XX.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
-          CALL "TERMINAL-SIZE" USING WS-TERMINAL END-CALL.
-      *   Needs to be 1 less than the actual terminal height to account
-      *   for the input line.
-          SUBTRACT 1 FROM WS-T-HEIGHT END-SUBTRACT.
-
           PERFORM 001-LOAD-LOGO.
+          PERFORM 001-LOG-SESSION-START.
           PERFORM FOREVER
              PERFORM 001-UPDATE-TERMINAL
              PERFORM 001-MOVE-LOGO
              CALL "CBL_GC_NANOSLEEP" USING 500000000 END-CALL
+             PERFORM 001-POLL-KEYBOARD
+             IF WS-RUN-QUIT = 'Y' THEN
+                EXIT PERFORM
+             END-IF
           END-PERFORM.
+          PERFORM 001-LOG-SESSION-STOP.
+          STOP RUN RETURNING 0.
+
+      *   Non-blocking single-keystroke poll, same CBL_READ_KBD_CHAR
+      *   convention DVD-THINGY.CBL's 005-RUN-POLL-KEYBOARD uses: 'q'
+      *   quits cleanly so this program can log a real STOP line
+      *   instead of only ever being killed out-of-band.
+       001-POLL-KEYBOARD.
+          CALL "CBL_READ_KBD_CHAR" USING WS-RUN-KEY-CODE END-CALL.
+          EVALUATE WS-RUN-KEY-CODE
+          WHEN 113
+          WHEN 81
+             MOVE 'Y' TO WS-RUN-QUIT
+          END-EVALUATE.
+
+      *   Called on a clean 'q' quit above, and kept available for a
+      *   future SIGINT/SIGTERM handler to call before exiting too.
+       001-LOG-SESSION-STOP.
+          OPEN EXTEND F-SESSION-LOG.
+          IF WS-SESSION-LOG-STATUS = "35" THEN
+             OPEN OUTPUT F-SESSION-LOG
+          END-IF.
+      *   MOVE SPACES TO SL-RECORD first: the FILLERs between fields
+      *   are never auto-initialized by this runtime, so skipping this
+      *   leaves raw memory in them, which trips LINE SEQUENTIAL's
+      *   bad-character check on WRITE (status 71).
+          MOVE SPACES                      TO SL-RECORD.
+          MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP.
+          MOVE "DVD-THING"                 TO SL-PROGRAM.
+          MOVE "STOP"                      TO SL-EVENT.
+          MOVE WS-SESSION-STOP-REASON      TO SL-REASON.
+          MOVE SPACES                      TO SL-OPTIONS.
+          WRITE SL-RECORD.
+          CLOSE F-SESSION-LOG.
+
+       001-LOG-SESSION-START.
+          OPEN EXTEND F-SESSION-LOG.
+          IF WS-SESSION-LOG-STATUS = "35" THEN
+             OPEN OUTPUT F-SESSION-LOG
+          END-IF.
+          MOVE SPACES                      TO SL-RECORD.
+          MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP.
+          MOVE "DVD-THING"                 TO SL-PROGRAM.
+          MOVE "START"                     TO SL-EVENT.
+          MOVE SPACES                      TO SL-REASON.
+          MOVE "n/a"                       TO SL-OPTIONS.
+          WRITE SL-RECORD.
+          CLOSE F-SESSION-LOG.
 
        001-LOAD-LOGO.
           MOVE "  /==========\   /============\" TO WS-LI-LINE(1).
@@ -84,6 +155,23 @@
           END-IF.
 
        001-UPDATE-TERMINAL.
+      *   Re-fetched every frame instead of once at startup, so
+      *   resizing the terminal window mid-session takes effect
+      *   immediately instead of leaving the bounce box stuck at
+      *   whatever size it started at.
+          CALL "TERMINAL-SIZE" USING WS-TERMINAL END-CALL.
+      *   Needs to be 1 less than the actual terminal height to account
+      *   for the input line.
+          SUBTRACT 1 FROM WS-T-HEIGHT END-SUBTRACT.
+      *   A shrink can leave the logo's last position out of the new
+      *   bounds; pull it back in rather than printing off-screen.
+          IF WS-L-X > WS-T-WIDTH - WS-LI-WIDTH THEN
+             SUBTRACT WS-LI-WIDTH FROM WS-T-WIDTH GIVING WS-L-X
+          END-IF.
+          IF WS-L-Y > WS-T-HEIGHT - WS-LI-LENGTH THEN
+             SUBTRACT WS-LI-LENGTH FROM WS-T-HEIGHT GIVING WS-L-Y
+          END-IF.
+
           CALL "CLEAR-TERMINAL" END-CALL.
 
           PERFORM VARYING WS-I-IDX FROM 1 BY 1
