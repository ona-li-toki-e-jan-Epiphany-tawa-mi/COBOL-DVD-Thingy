@@ -0,0 +1,34 @@
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Layout of one record in the CORNER-HITS audit file, shared by
+      * DVD-THINGY.CBL (writer) and DVD-STATS.CBL (reader). The file is
+      * LINE SEQUENTIAL, so this is a fixed-width text record, one hit
+      * per line.
+      ******************************************************************
+       01 CH-RECORD.
+      *   Format: YYYYMMDDHHMMSS.
+          05 CH-TIMESTAMP        PIC X(14).
+          05 FILLER              PIC X VALUE SPACE.
+      *   One of TL, TR, BL, BR.
+          05 CH-CORNER           PIC X(2).
+          05 FILLER              PIC X VALUE SPACE.
+          05 CH-SCREEN-WIDTH     PIC 9(4).
+          05 FILLER              PIC X VALUE SPACE.
+          05 CH-SCREEN-HEIGHT    PIC 9(4).
