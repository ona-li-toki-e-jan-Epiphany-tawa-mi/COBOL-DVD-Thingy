@@ -0,0 +1,38 @@
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Layout of one record in the checkpoint file, rewritten by
+      * DVD-THINGY.CBL every WS-CHECKPOINT-INTERVAL-TICKS ticks and
+      * read back on startup, so a killed-and-relaunched kiosk session
+      * resumes its bounce instead of snapping back to WS-LOGO's
+      * VALUE-clause defaults. One record per bouncing logo.
+      ******************************************************************
+       01 CP-RECORD.
+      *   Which WS-LOGO(idx) this row restores.
+          05 CP-INDEX     PIC 99.
+          05 FILLER       PIC X VALUE SPACE.
+          05 CP-X         PIC 9999.
+          05 FILLER       PIC X VALUE SPACE.
+          05 CP-DX        PIC S9.
+          05 FILLER       PIC X VALUE SPACE.
+          05 CP-Y         PIC 9999.
+          05 FILLER       PIC X VALUE SPACE.
+          05 CP-DY        PIC S9.
+          05 FILLER       PIC X VALUE SPACE.
+          05 CP-COLOR-CUR PIC 9.
