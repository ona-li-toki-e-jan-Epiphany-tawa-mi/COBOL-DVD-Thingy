@@ -0,0 +1,72 @@
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Named alternates to WS-LOGO-LINES, selectable with --logo=NAME.
+      * Every entry is letterboxed to the same WS-LOGO-WIDTH x
+      * WS-LOGO-HEIGHT box as the default VIDEO logo, so 001-SELECT-LOGO
+      * can copy any of them straight over WS-LOGO-LINES with a single
+      * whole-table MOVE.
+      ******************************************************************
+       01 WS-LOGO-LIB-VIDEO VALUE
+             "  /==========\   /============\" &
+             " /==/  /======\ /==/===/  /===|" &
+             " |==/ /====/\==v==//==/  /===/ " &
+             " /========/  \==/  /========/  " &
+             "          ___\=/___            " &
+             "/-----===================---\  " &
+             "======V===I====D====E===O====  " &
+             "\-----===================---/  ".
+          05 WS-LOGO-LIB-VIDEO-LINE OCCURS WS-LOGO-HEIGHT TIMES
+             INDEXED BY WS-LOGO-LIB-VIDEO-IDX PIC X(WS-LOGO-WIDTH).
+
+       01 WS-LOGO-LIB-HBO VALUE
+             "      #   #  ####    ###       " &
+             "      #   #  #   #  #   #      " &
+             "      #   #  #   #  #   #      " &
+             "      #####  ####   #   #      " &
+             "      #   #  #   #  #   #      " &
+             "      #   #  #   #  #   #      " &
+             "      #   #  ####    ###       " &
+             "                               ".
+          05 WS-LOGO-LIB-HBO-LINE OCCURS WS-LOGO-HEIGHT TIMES
+             INDEXED BY WS-LOGO-LIB-HBO-IDX PIC X(WS-LOGO-WIDTH).
+
+       01 WS-LOGO-LIB-RECT VALUE
+             "+-----------------------------+" &
+             "|                             |" &
+             "|                             |" &
+             "|                             |" &
+             "|                             |" &
+             "|                             |" &
+             "|                             |" &
+             "+-----------------------------+".
+          05 WS-LOGO-LIB-RECT-LINE OCCURS WS-LOGO-HEIGHT TIMES
+             INDEXED BY WS-LOGO-LIB-RECT-IDX PIC X(WS-LOGO-WIDTH).
+
+       01 WS-LOGO-LIB-CIRCLE VALUE
+             "           .-------.           " &
+             "        .-'         '-.        " &
+             "       /               \       " &
+             "      |                 |      " &
+             "      |                 |      " &
+             "       \               /       " &
+             "        '-.         .-'        " &
+             "           '-------'           ".
+          05 WS-LOGO-LIB-CIRCLE-LINE OCCURS WS-LOGO-HEIGHT TIMES
+             INDEXED BY WS-LOGO-LIB-CIRCLE-IDX PIC X(WS-LOGO-WIDTH).
