@@ -0,0 +1,43 @@
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Layout of one record in the session audit log, shared by every
+      * program that logs a session (DVD-THINGY.CBL, DVD-THING.CBL) and
+      * read back by DVD-STATS.CBL to compute average session length.
+      * The file is LINE SEQUENTIAL, so this is a fixed-width text
+      * record, one event per line.
+      ******************************************************************
+       01 SL-RECORD.
+      *   Format: YYYYMMDDHHMMSS.
+          05 SL-TIMESTAMP         PIC X(14).
+          05 FILLER               PIC X VALUE SPACE.
+      *   Which program wrote this event, so a shared log can tell
+      *   sessions of different programs apart.
+          05 SL-PROGRAM           PIC X(12).
+          05 FILLER               PIC X VALUE SPACE.
+      *   One of START, STOP.
+          05 SL-EVENT             PIC X(5).
+          05 FILLER               PIC X VALUE SPACE.
+      *   On STOP, one of NORMAL, SIGNAL, ERROR. Blank on START.
+          05 SL-REASON            PIC X(6).
+          05 FILLER               PIC X VALUE SPACE.
+      *   On START, the options 001-GETOPT parsed, e.g.
+      *   "speed=500 color=N logo=VIDEO count=1 duration=0". Blank on
+      *   STOP, and "n/a" for programs with nothing to parse.
+          05 SL-OPTIONS           PIC X(120).
