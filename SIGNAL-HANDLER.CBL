@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNAL-HANDLER.
+      ******************************************************************
+      * This file is part of COBOL-DVD-Thingy.
+      *
+      * Copyright (c) 2024 ona-li-toki-e-jan-Epiphany-tawa-mi
+      *
+      * COBOL-DVD-Thingy is free software: you can redistribute it
+      * and/or modify it under the terms of the GNU General Public
+      * License as published by the Free Software Foundation, either
+      * version 3 of the License, or (at your option) any later version.
+      *
+      * COBOL-DVD-Thingy is distributed in the hope that it will be
+      * useful, but WITHOUT ANY WARRANTY; without even the implied
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+      * PURPOSE. See the GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with COBOL-DVD-Thingy. If not, see
+      * <https://www.gnu.org/licenses/>.
+      ******************************************************************
+      * Registered with the runtime via CBL_EXIT_PROC (see
+      * 001-INSTALL-SIGNAL-HANDLER in DVD-THINGY.CBL) so a SIGINT/SIGTERM
+      * that kills the program mid-frame still clears the screen instead
+      * of leaving the terminal sitting on a half-drawn bounce frame,
+      * and still leaves a SIGNAL line in the shared session log instead
+      * of the session just vanishing. Kept as its own small program
+      * rather than a paragraph in DVD-THINGY.CBL because CBL_EXIT_PROC
+      * calls a registered entry point directly, the same way
+      * TERMINAL-SIZE is its own program under src/PLATFORM called by
+      * name rather than inlined into DVD-THING.CBL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SESSION-LOG ASSIGN TO "session.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SESSION-LOG-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-SESSION-LOG.
+       COPY "SESSION-LOG-RECORD.CPY".
+       WORKING-STORAGE SECTION.
+      *   OPEN EXTEND on a LINE SEQUENTIAL file that does not exist yet
+      *   fails with status 35 on this runtime instead of creating it;
+      *   matches the same fallback DVD-THINGY.CBL/DVD-THING.CBL use.
+       01 WS-SESSION-LOG-STATUS  PIC XX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+      *   MOVE SPACES TO SL-RECORD first: the FILLERs between fields
+      *   are never auto-initialized by this runtime, so skipping this
+      *   leaves raw memory in them, which trips LINE SEQUENTIAL's
+      *   bad-character check on WRITE (status 71).
+           OPEN EXTEND F-SESSION-LOG.
+           IF WS-SESSION-LOG-STATUS = "35" THEN
+              OPEN OUTPUT F-SESSION-LOG
+           END-IF.
+           MOVE SPACES                      TO SL-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP.
+           MOVE "DVD-THINGY"                TO SL-PROGRAM.
+           MOVE "STOP"                      TO SL-EVENT.
+           MOVE "SIGNAL"                    TO SL-REASON.
+           MOVE SPACES                      TO SL-OPTIONS.
+           WRITE SL-RECORD.
+           CLOSE F-SESSION-LOG.
+
+      *   Clears whatever half-drawn frame was on screen when the
+      *   signal arrived, so the terminal is left in a normal state
+      *   for the next shell prompt.
+           DISPLAY SPACE BLANK SCREEN END-DISPLAY.
