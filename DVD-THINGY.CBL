@@ -21,15 +21,114 @@
       ******************************************************************
       * A terminal program that runs a screensaver similar to the ones
       * you see on DVD players.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *   Audit trail of every perfect corner hit, appended to across
+      *   runs so operators can prove how often it happens.
+          SELECT F-CORNER-HITS ASSIGN TO "corner-hits.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CORNER-HITS-STATUS.
+      *   Site-wide defaults, read once at startup before the
+      *   command-line options are parsed, the same way a batch job
+      *   would pick up PARM defaults from a config member.
+      *   ASSIGN DYNAMIC so the path in WS-SITE-CONFIG-PATH is used
+      *   as the actual file name; under -std=ibm a plain "ASSIGN TO
+      *   <data-name>" resolves through the external/DD-name mechanism
+      *   instead of the field's runtime content.
+          SELECT F-SITE-CONFIG ASSIGN DYNAMIC WS-SITE-CONFIG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SITE-CONFIG-STATUS.
+      *   Optional replacement logo art, given with --logo-file=PATH.
+          SELECT F-LOGO-FILE ASSIGN DYNAMIC WS-LOGO-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOGO-FILE-STATUS.
+      *   Session audit trail: one START line per run with the options
+      *   parsed, one STOP line on shutdown with the reason, so usage
+      *   can be accounted for the same way any other job's run
+      *   history is tracked.
+          SELECT F-SESSION-LOG ASSIGN TO "session.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SESSION-LOG-STATUS.
+      *   Rewritten every few ticks with each logo's current position
+      *   and direction, and read back in on startup if present, so a
+      *   killed-and-relaunched kiosk session resumes in place instead
+      *   of snapping back to the corner.
+          SELECT F-CHECKPOINT ASSIGN DYNAMIC WS-CHECKPOINT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *   One text file per rendered frame under --output=DIR, for
+      *   --frames=N headless capture generation.
+          SELECT F-FRAME-OUT ASSIGN DYNAMIC WS-FRAME-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FRAME-OUT-STATUS.
+      *   --server/--client mailbox: the persistent python3 net helper
+      *   (see 001-INSTALL-NET-HELPER) writes the latest received
+      *   position here on a client, or reads the latest position
+      *   written here to broadcast on a server.
+          SELECT F-NET-MAILBOX ASSIGN DYNAMIC WS-NET-MAILBOX-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-NET-MAILBOX-STATUS.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD F-CORNER-HITS.
+       COPY "CORNER-HIT-RECORD.CPY".
+       FD F-SITE-CONFIG.
+       01 WS-SITE-CONFIG-LINE PIC X(80).
+       FD F-LOGO-FILE.
+       01 WS-LOGO-FILE-LINE PIC X(80).
+       FD F-SESSION-LOG.
+       COPY "SESSION-LOG-RECORD.CPY".
+       FD F-CHECKPOINT.
+       COPY "CHECKPOINT-RECORD.CPY".
+      *   Sized to match WS-FRAME-SCREEN-WIDTH exactly, since headless
+      *   mode always renders at that fixed size.
+       FD F-FRAME-OUT.
+       01 WS-FRAME-LINE PIC X(80).
+       FD F-NET-MAILBOX.
+       01 WS-NET-MAILBOX-RECORD PIC X(24).
        WORKING-STORAGE SECTION.
+      *   Path is built at runtime from $HOME, so a single site image
+      *   works the same for every operator's account.
+       01 WS-SITE-CONFIG-PATH   PIC X(255).
+       01 WS-SITE-CONFIG-STATUS PIC XX.
+      *   OPEN EXTEND on a LINE SEQUENTIAL file that does not exist yet
+      *   fails with status 35 on this runtime instead of creating it,
+      *   so every append-log open below checks for that and falls
+      *   back to OPEN OUTPUT (which does create it) on a first write.
+       01 WS-CORNER-HITS-STATUS PIC XX.
+       01 WS-SESSION-LOG-STATUS PIC XX.
+       01 WS-SITE-CONFIG-HOME   PIC X(200).
+      *   Same $HOME-derived directory as the site config, so each
+      *   operator's account keeps its own checkpoint.
+       01 WS-CHECKPOINT-PATH    PIC X(255).
+       01 WS-CHECKPOINT-STATUS  PIC XX.
+      *   Written every WS-CHECKPOINT-INTERVAL-TICKS ticks by
+      *   005-RUN-SAVE-CHECKPOINT rather than on every single tick, to
+      *   keep a kiosk's steady-state disk I/O to a minimum.
+       78 WS-CHECKPOINT-INTERVAL-TICKS VALUE 10.
+       01 WS-CHECKPOINT-TICK-COUNT     PIC 99 VALUE 0.
+      *   Defaults applied from the config file, then possibly
+      *   overridden by command-line options in 001-GETOPT.
+       01 WS-CONFIG.
+          05 WS-CONFIG-SPEED-MS PIC 9(5) VALUE 500.
+          05 WS-CONFIG-COLOR    PIC X    VALUE 'N'.
+          05 WS-CONFIG-LOGO     PIC X(20) VALUE "VIDEO".
+      *   Shelled out to (via CALL "SYSTEM") on an exact corner hit,
+      *   e.g. "notify-send 'DVD-Thingy' 'Corner hit!'". Blank (the
+      *   default) skips the shell-out; the bell always fires.
+          05 WS-CONFIG-NOTIFY-CMD PIC X(200) VALUE SPACES.
+      *   Split out of a "KEY=VALUE" config line.
+       01 WS-SITE-CONFIG-KEY   PIC X(20).
+       01 WS-SITE-CONFIG-VALUE PIC X(59).
       *   h - help.
       *   v - version.
       *   l - license.
        78 WS-GETOPT-SHORTOPTIONS VALUE "hvl".
        01 WS-GETOPT-LONGOPTIONS.
-          05 WS-GETOPT-LONGOPTION OCCURS 3 TIMES.
+          05 WS-GETOPT-LONGOPTION OCCURS 16 TIMES.
              10 WS-GETOPT-LONGOPTION-NAME         PIC X(25).
              10 WS-GETOPT-LONGOPTION-HAS-VALUE    PIC 9.
              10 WS-GETOPT-LONGOPTION-VALPOINT     POINTER VALUE NULL.
@@ -37,12 +136,25 @@
        01 WS-GETOPT-LONGOPTIONS-IDX PIC 99.
        01 WS-GETOPT-LONG-ONLY       PIC 9 VALUE 1.
        01 WS-GETOPT-RETURN-CHAR     PIC X(4).
-       01 WS-GETOPT-OPT-VAL         PIC X(10).
+       01 WS-GETOPT-OPT-VAL         PIC X(255).
       * ^--CBL_GC_GETOPT state.
+      *   001-GETOPT-VALIDATE-TABLES working fields. Keeps
+      *   WS-GETOPT-SHORTOPTIONS and the lowercase (has-a-short-
+      *   equivalent) WS-GETOPT-LONGOPTION-RETURN entries honest against
+      *   each other; see the paragraph itself for the convention this
+      *   relies on.
+       01 WS-GETOPT-LONGOPTION-COUNT PIC 99 VALUE 16.
+       01 WS-GETOPT-VALIDATE-SHORT     PIC X(20).
+       01 WS-GETOPT-VALIDATE-SHORT-LEN PIC 99.
+       01 WS-GETOPT-VALIDATE-IDX       PIC 99.
+       01 WS-GETOPT-VALIDATE-IDX2      PIC 99.
+       01 WS-GETOPT-VALIDATE-CHAR      PIC X.
+       01 WS-GETOPT-VALIDATE-FOUND     PIC 9.
+          88 WS-GETOPT-VALIDATE-IS-FOUND VALUE 1.
        01 WS-SCREEN.
           05 WS-SCREEN-WIDTH  PIC 9999.
           05 WS-SCREEN-HEIGHT PIC 9999.
-       01 WS-LOGO.
+       01 WS-LOGO-ART.
           78 WS-LOGO-WIDTH  VALUE 31.
           78 WS-LOGO-HEIGHT VALUE 8.
           05 WS-LOGO-LINES  VALUE "  /==========\   /============\" &
@@ -55,20 +167,246 @@
                                   "\-----===================---/  ".
              10 WS-LOGO-LINE OCCURS WS-LOGO-HEIGHT TIMES INDEXED
                 BY WS-LOGO-LINE-IDX PIC X(WS-LOGO-WIDTH).
-          05 WS-LOGO-X  PIC 9999 VALUE 1.
-          05 WS-LOGO-DX PIC S9   VALUE 1.
-          05 WS-LOGO-Y  PIC 9999 VALUE 1.
-          05 WS-LOGO-DY PIC S9   VALUE 1.
+      * Named alternates to the VIDEO art above, selected with --logo=NAME
+      * in 001-SELECT-LOGO.
+       COPY "LOGO-LIBRARY.CPY".
+      * --logo-file=PATH loads replacement art over WS-LOGO-LINES above.
+      * The file's declared width/height (first line, "WIDTH HEIGHT")
+      * must match WS-LOGO-WIDTH/WS-LOGO-HEIGHT exactly, so a malformed
+      * or mismatched art file aborts instead of scrambling the display.
+       01 WS-LOGO-FILE-PATH        PIC X(255) VALUE SPACES.
+       01 WS-LOGO-FILE-STATUS      PIC XX.
+       01 WS-LOGO-FILE-ENABLED     PIC X      VALUE 'N'.
+       01 WS-LOGO-FILE-DECL-WIDTH-X  PIC X(4).
+       01 WS-LOGO-FILE-DECL-HEIGHT-X PIC X(4).
+       01 WS-LOGO-FILE-DECL-WIDTH    PIC 99.
+       01 WS-LOGO-FILE-DECL-HEIGHT   PIC 99.
+      * --count=N spawns this many independently-bouncing copies of the
+      * logo, tracked side by side in WS-LOGO.
+       78 WS-LOGO-MAX-COUNT VALUE 8.
+       01 WS-LOGO-COUNT PIC 99 VALUE 1.
+       01 WS-LOGOS.
+          05 WS-LOGO OCCURS WS-LOGO-MAX-COUNT TIMES
+             INDEXED BY WS-LOGO-IDX WS-LOGO-OTHER-IDX.
+             10 WS-LOGO-X         PIC 9999 VALUE 1.
+             10 WS-LOGO-DX        PIC S9   VALUE 1.
+             10 WS-LOGO-Y         PIC 9999 VALUE 1.
+             10 WS-LOGO-DY        PIC S9   VALUE 1.
+             10 WS-LOGO-COLOR-CUR PIC 9    VALUE 1.
+      *      Set to 'Y' on a tick where this logo bounced off the X or
+      *      Y bounds, respectively. When both are 'Y' on the same
+      *      tick, that is a perfect corner hit.
+             10 WS-LOGO-HIT-X     PIC X    VALUE 'N'.
+             10 WS-LOGO-HIT-Y     PIC X    VALUE 'N'.
       * Used to store which line number to display a logo line on.
        01 WS-DISPLAY-LINE PIC 9999.
+       01 WS-CORNER-CODE  PIC X(2).
+      * How long 001-RUN sleeps between frames, derived from
+      * WS-CONFIG-SPEED-MS.
+       01 WS-SLEEP-NANOS PIC 9(9) VALUE 500000000.
+      * ANSI color-cycling, enabled with --color. Cycles to the next
+      * palette entry every time the logo bounces off a wall.
+       01 WS-COLOR-ENABLED PIC X VALUE 'N'.
+       78 WS-COLOR-COUNT VALUE 6.
+       01 WS-COLOR-PALETTE VALUE X"1B" & "[31m" & X"1B" & "[32m" &
+                                 X"1B" & "[33m" & X"1B" & "[34m" &
+                                 X"1B" & "[35m" & X"1B" & "[36m".
+          05 WS-COLOR-CODE PIC X(5) OCCURS WS-COLOR-COUNT TIMES
+             INDEXED BY WS-COLOR-IDX.
+       01 WS-COLOR-RESET   PIC X(4) VALUE X"1B" & "[0m".
+      * Scratch area used to prefix/suffix a logo line with ANSI codes
+      * before displaying it.
+       01 WS-COLORED-LINE PIC X(40).
+      * Interactive runtime controls, polled once per 001-RUN tick:
+      * space pauses/resumes, +/- adjust speed, q quits cleanly. Reads
+      * are non-blocking, so an unattended/piped session just always
+      * sees "no key" and runs as before.
+       01 WS-RUN-KEY-CODE    PIC 9(4) COMP-5.
+       01 WS-RUN-PAUSED      PIC X    VALUE 'N'.
+       01 WS-RUN-QUIT        PIC X    VALUE 'N'.
+       78 WS-RUN-SPEED-STEP-MS VALUE 50.
+       78 WS-RUN-SPEED-MIN-MS  VALUE 50.
+       78 WS-RUN-SPEED-MAX-MS  VALUE 5000.
+      * --duration=SECONDS auto-exit, for kiosk/showroom units that
+      * need to hand off to the next program without an operator
+      * watching the clock. 0 means run forever (the default).
+       01 WS-CONFIG-DURATION-SECONDS PIC 9(9) VALUE 0.
+       01 WS-RUN-START-SECS          PIC 9(11).
+       01 WS-RUN-CURRENT-SECS        PIC 9(11).
+       01 WS-RUN-ELAPSED-SECS        PIC 9(11).
+      * Scratch fields for turning FUNCTION CURRENT-DATE into a single
+      * seconds count, the same way DVD-STATS.CBL turns a CH-TIMESTAMP
+      * into WS-CURRENT-SECS.
+       01 WS-RUN-NOW-DATE-PART PIC 9(8).
+       01 WS-RUN-NOW-HOUR-PART PIC 99.
+       01 WS-RUN-NOW-MIN-PART  PIC 99.
+       01 WS-RUN-NOW-SEC-PART  PIC 99.
+       01 WS-RUN-NOW-JULIAN-DAY PIC 9(9).
+      * Session audit log scratch fields; built once by
+      * 005-BUILD-SESSION-OPTIONS right before the START line is
+      * written, from the options 001-GETOPT already resolved.
+       01 WS-SESSION-OPTIONS      PIC X(120) VALUE SPACES.
+       01 WS-SESSION-STOP-REASON  PIC X(6) VALUE "NORMAL".
+      * --frames=N --output=DIR headless capture mode: instead of
+      * DISPLAYing to a real terminal, renders N frames as plain text
+      * files under DIR. There is no terminal to query the size of in
+      * this mode (the whole point is not needing one), so it uses a
+      * fixed screen size rather than ACCEPT FROM LINES/COLS.
+       01 WS-CONFIG-FRAMES        PIC 9(9) VALUE 0.
+       01 WS-CONFIG-OUTPUT-DIR    PIC X(255) VALUE SPACES.
+       78 WS-FRAME-SCREEN-WIDTH  VALUE 80.
+       78 WS-FRAME-SCREEN-HEIGHT VALUE 24.
+       01 WS-FRAME-NUM            PIC 9(9).
+       01 WS-FRAME-PATH           PIC X(255).
+       01 WS-FRAME-OUT-STATUS     PIC XX.
+       01 WS-FRAME-ROW            PIC 9999.
+       01 WS-FRAME-LOGO-LINE      PIC 99.
+      * --format=json makes -v/-l/--list-logos report a JSON object
+      * instead of plain text, for provisioning scripts. 001-GETOPT
+      * only records which one was requested as it parses (WS-ACTION-
+      * CODE) and dispatches after the CBL_GC_GETOPT loop finishes,
+      * since --format could appear after -v/-l/--list-logos on the
+      * command line and needs to be known before they're acted on.
+       01 WS-CONFIG-FORMAT        PIC X(4) VALUE SPACES.
+       01 WS-CONFIG-FORMAT-JSON   PIC X    VALUE 'N'.
+       01 WS-ACTION-CODE          PIC X    VALUE SPACE.
+      * Registers SIGNAL-HANDLER.CBL with the runtime so a SIGINT/
+      * SIGTERM that kills 001-RUN's PERFORM FOREVER mid-frame still
+      * clears the screen and logs a SIGNAL stop line, instead of the
+      * terminal being left mid-BLANK SCREEN and the session just
+      * vanishing from the audit log.
+       01 WS-SIGNAL-HANDLER-PTR USAGE PROCEDURE-POINTER.
+      * --server/--client: one instance owns the authoritative logo 1
+      * position and broadcasts it over UDP each tick; clients render
+      * whatever they last received instead of running 005-RUN-MOVE-
+      * LOGO themselves, so adjacent lobby terminals stay in lockstep.
+      * This runtime has no socket verbs (see CBL_ list in libcob), so
+      * both directions go through a long-lived python3 helper started
+      * once at startup (001-INSTALL-NET-HELPER) and a small mailbox
+      * file, the same file-handoff idiom TERMINAL-SIZE already uses
+      * for its one-shot tput/PowerShell calls. Only logo 1 is synced;
+      * --count=N > 1 combined with --server/--client still moves
+      * logos 2..N locally and independently on each instance, since
+      * keeping every logo's collision state in lockstep is out of
+      * scope here.
+       01 WS-CONFIG-NET-MODE      PIC X(6) VALUE SPACES.
+          88 WS-NET-IS-SERVER     VALUE "SERVER".
+          88 WS-NET-IS-CLIENT     VALUE "CLIENT".
+       78 WS-NET-DEFAULT-PORT     VALUE 45054.
+       01 WS-CONFIG-NET-PORT      PIC 9(5) VALUE 45054.
+       01 WS-NET-MAILBOX-PATH     PIC X(20) VALUE ".NET-MAILBOX.TXT".
+       01 WS-NET-MAILBOX-STATUS   PIC XX.
+       01 WS-NET-PAYLOAD          PIC X(24).
+       01 WS-NET-HELPER-PID-PATH  PIC X(20) VALUE ".NET-HELPER.PID".
+       01 WS-NET-HELPER-CMD       PIC X(500).
+      *   WS-NET-PAYLOAD fields, broken out for STRING/UNSTRING; DX/DY
+      *   use SIGN LEADING SEPARATE so the sign travels as a plain '+'
+      *   or '-' character instead of an overpunched digit.
+       01 WS-NET-SEND-X           PIC 9999.
+       01 WS-NET-SEND-Y           PIC 9999.
+       01 WS-NET-SEND-DX          PIC S9 SIGN LEADING SEPARATE.
+       01 WS-NET-SEND-DY          PIC S9 SIGN LEADING SEPARATE.
+       01 WS-NET-SEND-COLOR       PIC 9.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
           PERFORM 001-GETOPT.
+          PERFORM 001-INSTALL-SIGNAL-HANDLER.
+          PERFORM 001-INSTALL-NET-HELPER.
+          PERFORM 001-LOG-SESSION-START.
           PERFORM 001-RUN.
+          PERFORM 001-STOP-NET-HELPER.
+          MOVE "NORMAL" TO WS-SESSION-STOP-REASON.
+          PERFORM 001-LOG-SESSION-STOP.
           STOP RUN RETURNING 0.
 
+       001-INSTALL-SIGNAL-HANDLER.
+          SET WS-SIGNAL-HANDLER-PTR TO ENTRY "SIGNAL-HANDLER".
+          CALL "CBL_EXIT_PROC" USING
+             BY REFERENCE WS-SIGNAL-HANDLER-PTR
+             BY VALUE 0
+          END-CALL.
+
+      * Starts the long-lived python3 helper for --server/--client mode
+      * (no-op otherwise). Backgrounded with "&" and its pid captured
+      * to WS-NET-HELPER-PID-PATH via "$!" the same way a shell script
+      * would, since this runtime has no socket verbs of its own to
+      * drive a listener/broadcaster loop directly (see the CBL_ list
+      * in libcob - there is no CBL_*SOCKET* entry point). The server
+      * helper re-broadcasts whatever 005-RUN-BROADCAST-POSITION last
+      * wrote to the mailbox file; the client helper writes whatever it
+      * last received to that same mailbox file for 005-RUN-RECEIVE-
+      * POSITION to pick up. The mailbox path and port are passed as
+      * plain argv words after the script instead of being interpolated
+      * into the python source itself, so building this command is a
+      * few literal pieces plus one numeric field rather than needing
+      * to quote a dynamic value inside an already-quoted script.
+       001-INSTALL-NET-HELPER.
+          EVALUATE TRUE
+          WHEN WS-NET-IS-SERVER
+             STRING
+                "python3 -c ""import socket,time,os,sys" X"0A"
+                "s=socket.socket(socket.AF_INET,socket.SOCK_DGRAM)"
+                   X"0A"
+                "s.setsockopt(socket.SOL_SOCKET,"
+                   "socket.SO_BROADCAST,1)" X"0A"
+                "p=int(sys.argv[2])" X"0A"
+                "while True:" X"0A"
+                "    line=open(sys.argv[1]).read().strip() if "
+                   "os.path.exists(sys.argv[1]) else ''" X"0A"
+                "    if line: s.sendto(line.encode(),"
+                   "('255.255.255.255',p))" X"0A"
+                "    time.sleep(0.05)"" " DELIMITED BY SIZE
+                WS-NET-MAILBOX-PATH DELIMITED BY SPACE
+                " " DELIMITED BY SIZE
+                WS-CONFIG-NET-PORT DELIMITED BY SIZE
+                " > /dev/null 2>&1 & echo $! > " DELIMITED BY SIZE
+                WS-NET-HELPER-PID-PATH DELIMITED BY SPACE
+                INTO WS-NET-HELPER-CMD
+             END-STRING
+             CALL "SYSTEM" USING WS-NET-HELPER-CMD END-CALL
+          WHEN WS-NET-IS-CLIENT
+             STRING
+                "python3 -c ""import socket,sys" X"0A"
+                "s=socket.socket(socket.AF_INET,socket.SOCK_DGRAM)"
+                   X"0A"
+                "s.setsockopt(socket.SOL_SOCKET,"
+                   "socket.SO_REUSEADDR,1)" X"0A"
+                "s.bind(('',int(sys.argv[2])))" X"0A"
+                "while True:" X"0A"
+                "    data,_=s.recvfrom(64)" X"0A"
+                "    open(sys.argv[1],'w').write(data.decode())"" "
+                   DELIMITED BY SIZE
+                WS-NET-MAILBOX-PATH DELIMITED BY SPACE
+                " " DELIMITED BY SIZE
+                WS-CONFIG-NET-PORT DELIMITED BY SIZE
+                " > /dev/null 2>&1 & echo $! > " DELIMITED BY SIZE
+                WS-NET-HELPER-PID-PATH DELIMITED BY SPACE
+                INTO WS-NET-HELPER-CMD
+             END-STRING
+             CALL "SYSTEM" USING WS-NET-HELPER-CMD END-CALL
+          END-EVALUATE.
+
+      * Kills the net helper started above (no-op otherwise/if it never
+      * started) and clears the mailbox so a later plain, non-networked
+      * run doesn't pick up a stale position file.
+       001-STOP-NET-HELPER.
+          IF WS-NET-IS-SERVER OR WS-NET-IS-CLIENT THEN
+             STRING 'kill $(cat ' DELIMITED BY SIZE
+                    WS-NET-HELPER-PID-PATH DELIMITED BY SPACE
+                    ') > /dev/null 2>&1' DELIMITED BY SIZE
+                 INTO WS-NET-HELPER-CMD
+             END-STRING
+             CALL "SYSTEM" USING WS-NET-HELPER-CMD END-CALL
+             CALL "C$DELETE" USING WS-NET-HELPER-PID-PATH, 0 END-CALL
+             CALL "C$DELETE" USING WS-NET-MAILBOX-PATH, 0 END-CALL
+          END-IF.
+
        001-GETOPT.
+          PERFORM 001-LOAD-SITE-CONFIG.
+          COMPUTE WS-SLEEP-NANOS = WS-CONFIG-SPEED-MS * 1000000
+             END-COMPUTE.
+
       *   0 means the option does not accept an argument.
           MOVE "help" TO WS-GETOPT-LONGOPTION-NAME(1).
           MOVE 0      TO WS-GETOPT-LONGOPTION-HAS-VALUE(1).
@@ -82,6 +420,64 @@
           MOVE 0         TO WS-GETOPT-LONGOPTION-HAS-VALUE(3).
           MOVE 'l'       TO WS-GETOPT-LONGOPTION-RETURN(3).
 
+      *   Long-only options below have no short equivalent, so their
+      *   return character is not added to WS-GETOPT-SHORTOPTIONS.
+          MOVE "color" TO WS-GETOPT-LONGOPTION-NAME(4).
+          MOVE 0       TO WS-GETOPT-LONGOPTION-HAS-VALUE(4).
+          MOVE 'C'     TO WS-GETOPT-LONGOPTION-RETURN(4).
+
+          MOVE "count" TO WS-GETOPT-LONGOPTION-NAME(5).
+          MOVE 1       TO WS-GETOPT-LONGOPTION-HAS-VALUE(5).
+          MOVE 'N'     TO WS-GETOPT-LONGOPTION-RETURN(5).
+
+          MOVE "logo-file" TO WS-GETOPT-LONGOPTION-NAME(6).
+          MOVE 1           TO WS-GETOPT-LONGOPTION-HAS-VALUE(6).
+          MOVE 'F'         TO WS-GETOPT-LONGOPTION-RETURN(6).
+
+          MOVE "logo" TO WS-GETOPT-LONGOPTION-NAME(7).
+          MOVE 1      TO WS-GETOPT-LONGOPTION-HAS-VALUE(7).
+          MOVE 'L'    TO WS-GETOPT-LONGOPTION-RETURN(7).
+
+          MOVE "duration" TO WS-GETOPT-LONGOPTION-NAME(8).
+          MOVE 1          TO WS-GETOPT-LONGOPTION-HAS-VALUE(8).
+          MOVE 'D'        TO WS-GETOPT-LONGOPTION-RETURN(8).
+
+          MOVE "notify-cmd" TO WS-GETOPT-LONGOPTION-NAME(9).
+          MOVE 1            TO WS-GETOPT-LONGOPTION-HAS-VALUE(9).
+          MOVE 'B'          TO WS-GETOPT-LONGOPTION-RETURN(9).
+
+          MOVE "frames" TO WS-GETOPT-LONGOPTION-NAME(10).
+          MOVE 1        TO WS-GETOPT-LONGOPTION-HAS-VALUE(10).
+          MOVE 'M'      TO WS-GETOPT-LONGOPTION-RETURN(10).
+
+          MOVE "output" TO WS-GETOPT-LONGOPTION-NAME(11).
+          MOVE 1        TO WS-GETOPT-LONGOPTION-HAS-VALUE(11).
+          MOVE 'O'      TO WS-GETOPT-LONGOPTION-RETURN(11).
+
+          MOVE "format" TO WS-GETOPT-LONGOPTION-NAME(12).
+          MOVE 1        TO WS-GETOPT-LONGOPTION-HAS-VALUE(12).
+          MOVE 'J'      TO WS-GETOPT-LONGOPTION-RETURN(12).
+
+          MOVE "list-logos" TO WS-GETOPT-LONGOPTION-NAME(13).
+          MOVE 0            TO WS-GETOPT-LONGOPTION-HAS-VALUE(13).
+          MOVE 'G'          TO WS-GETOPT-LONGOPTION-RETURN(13).
+
+          MOVE "server" TO WS-GETOPT-LONGOPTION-NAME(14).
+          MOVE 0        TO WS-GETOPT-LONGOPTION-HAS-VALUE(14).
+          MOVE 'S'      TO WS-GETOPT-LONGOPTION-RETURN(14).
+
+          MOVE "client" TO WS-GETOPT-LONGOPTION-NAME(15).
+          MOVE 0        TO WS-GETOPT-LONGOPTION-HAS-VALUE(15).
+          MOVE 'K'      TO WS-GETOPT-LONGOPTION-RETURN(15).
+
+          MOVE "net-port" TO WS-GETOPT-LONGOPTION-NAME(16).
+          MOVE 1          TO WS-GETOPT-LONGOPTION-HAS-VALUE(16).
+          MOVE 'P'        TO WS-GETOPT-LONGOPTION-RETURN(16).
+
+          PERFORM 001-GETOPT-VALIDATE-TABLES.
+
+          MOVE WS-CONFIG-COLOR TO WS-COLOR-ENABLED.
+
           PERFORM WITH TEST AFTER UNTIL RETURN-CODE = -1
              CALL "CBL_GC_GETOPT" USING
                 BY REFERENCE WS-GETOPT-SHORTOPTIONS
@@ -97,18 +493,255 @@
                         "information"
                 END-DISPLAY
                 STOP RUN RETURNING 1
+      *      h/v/l/--list-logos are deferred to WS-ACTION-CODE rather
+      *      than acted on immediately, since a later --format=json on
+      *      the same command line needs to be parsed first.
              WHEN = 'h'
-                PERFORM 005-GETOPT-HELP
-                STOP RUN RETURNING 0
+                MOVE 'H' TO WS-ACTION-CODE
              WHEN = 'v'
-                DISPLAY "cobol-dvd-thingy 0.2.2" END-DISPLAY
-                STOP RUN RETURNING 0
+                MOVE 'V' TO WS-ACTION-CODE
              WHEN = 'l'
-                PERFORM 005-GETOPT-LICENSE
-                STOP RUN RETURNING 0
+                MOVE 'L' TO WS-ACTION-CODE
+             WHEN = 'G'
+                MOVE 'G' TO WS-ACTION-CODE
+             WHEN = 'J'
+                UNSTRING WS-GETOPT-OPT-VAL DELIMITED BY X"00"
+                   INTO WS-CONFIG-FORMAT
+                END-UNSTRING
+                IF FUNCTION TRIM(WS-CONFIG-FORMAT) = "json" THEN
+                   MOVE 'Y' TO WS-CONFIG-FORMAT-JSON
+                ELSE
+                   MOVE 'N' TO WS-CONFIG-FORMAT-JSON
+                END-IF
+             WHEN = 'C'
+                MOVE 'Y' TO WS-COLOR-ENABLED
+             WHEN = 'N'
+                MOVE FUNCTION NUMVAL(WS-GETOPT-OPT-VAL) TO WS-LOGO-COUNT
+                IF WS-LOGO-COUNT < 1 THEN
+                   MOVE 1 TO WS-LOGO-COUNT
+                ELSE IF WS-LOGO-COUNT > WS-LOGO-MAX-COUNT THEN
+                   MOVE WS-LOGO-MAX-COUNT TO WS-LOGO-COUNT
+                END-IF END-IF
+             WHEN = 'F'
+      *         CBL_GC_GETOPT returns a NUL-terminated C string;
+      *         UNSTRING on it so the trailing bytes past the NUL
+      *         (left over from the 255-byte buffer) don't get treated
+      *         as part of the value.
+                UNSTRING WS-GETOPT-OPT-VAL DELIMITED BY X"00"
+                   INTO WS-LOGO-FILE-PATH
+                END-UNSTRING
+                MOVE 'Y' TO WS-LOGO-FILE-ENABLED
+             WHEN = 'L'
+                UNSTRING WS-GETOPT-OPT-VAL DELIMITED BY X"00"
+                   INTO WS-CONFIG-LOGO
+                END-UNSTRING
+             WHEN = 'D'
+                MOVE FUNCTION NUMVAL(WS-GETOPT-OPT-VAL)
+                   TO WS-CONFIG-DURATION-SECONDS
+             WHEN = 'B'
+                UNSTRING WS-GETOPT-OPT-VAL DELIMITED BY X"00"
+                   INTO WS-CONFIG-NOTIFY-CMD
+                END-UNSTRING
+             WHEN = 'M'
+                MOVE FUNCTION NUMVAL(WS-GETOPT-OPT-VAL)
+                   TO WS-CONFIG-FRAMES
+             WHEN = 'O'
+                UNSTRING WS-GETOPT-OPT-VAL DELIMITED BY X"00"
+                   INTO WS-CONFIG-OUTPUT-DIR
+                END-UNSTRING
+             WHEN = 'S'
+                MOVE "SERVER" TO WS-CONFIG-NET-MODE
+             WHEN = 'K'
+                MOVE "CLIENT" TO WS-CONFIG-NET-MODE
+             WHEN = 'P'
+                MOVE FUNCTION NUMVAL(WS-GETOPT-OPT-VAL)
+                   TO WS-CONFIG-NET-PORT
              END-EVALUATE
           END-PERFORM.
 
+      *   Deferred h/v/l/--list-logos dispatch; see the note on
+      *   WS-ACTION-CODE for why this waits until parsing is done.
+          EVALUATE WS-ACTION-CODE
+          WHEN 'H'
+             PERFORM 005-GETOPT-HELP
+             STOP RUN RETURNING 0
+          WHEN 'V'
+             PERFORM 005-GETOPT-VERSION
+             STOP RUN RETURNING 0
+          WHEN 'L'
+             PERFORM 005-GETOPT-LICENSE
+             STOP RUN RETURNING 0
+          WHEN 'G'
+             PERFORM 005-GETOPT-LIST-LOGOS
+             STOP RUN RETURNING 0
+          END-EVALUATE.
+
+          PERFORM 001-SELECT-LOGO.
+
+          IF WS-LOGO-FILE-ENABLED = 'Y' THEN
+             PERFORM 001-LOAD-LOGO-FROM-FILE
+          END-IF.
+
+          PERFORM 001-INIT-LOGOS.
+          PERFORM 001-LOAD-CHECKPOINT.
+
+      * WS-GETOPT-SHORTOPTIONS ("hvl") is a hand-maintained literal that
+      * has to stay in sync with WS-GETOPT-LONGOPTIONS by hand; nothing
+      * enforced that until now. By convention (see the comment above
+      * WS-GETOPT-SHORTOPTIONS) only h/v/l have a short-option
+      * equivalent, and every other, long-only entry uses an uppercase
+      * WS-GETOPT-LONGOPTION-RETURN so it's never mistaken for one - so
+      * this only cross-checks WS-GETOPT-SHORTOPTIONS against the
+      * lowercase entries, not every long-only option added since (that
+      * asymmetry is by design, not a gap to close).
+       001-GETOPT-VALIDATE-TABLES.
+          MOVE WS-GETOPT-SHORTOPTIONS TO WS-GETOPT-VALIDATE-SHORT.
+          MOVE FUNCTION LENGTH(WS-GETOPT-SHORTOPTIONS)
+             TO WS-GETOPT-VALIDATE-SHORT-LEN.
+
+      *   Every short option must have a matching long-option entry.
+          PERFORM VARYING WS-GETOPT-VALIDATE-IDX FROM 1 BY 1
+             UNTIL WS-GETOPT-VALIDATE-IDX > WS-GETOPT-VALIDATE-SHORT-LEN
+             MOVE WS-GETOPT-VALIDATE-SHORT(WS-GETOPT-VALIDATE-IDX:1)
+                TO WS-GETOPT-VALIDATE-CHAR
+             MOVE 0 TO WS-GETOPT-VALIDATE-FOUND
+             PERFORM VARYING WS-GETOPT-VALIDATE-IDX2 FROM 1 BY 1
+                UNTIL WS-GETOPT-VALIDATE-IDX2 >
+                      WS-GETOPT-LONGOPTION-COUNT
+                IF WS-GETOPT-LONGOPTION-RETURN(WS-GETOPT-VALIDATE-IDX2)
+                      (1:1) = WS-GETOPT-VALIDATE-CHAR
+                   MOVE 1 TO WS-GETOPT-VALIDATE-FOUND
+                END-IF
+             END-PERFORM
+             IF NOT WS-GETOPT-VALIDATE-IS-FOUND
+                DISPLAY "dvd-thingy: internal error: short option '"
+                        WS-GETOPT-VALIDATE-CHAR
+                        "' in WS-GETOPT-SHORTOPTIONS has no matching "
+                        "entry in WS-GETOPT-LONGOPTIONS"
+                END-DISPLAY
+                STOP RUN RETURNING 1
+             END-IF
+          END-PERFORM.
+
+      *   Every lowercase (has-a-short-equivalent) long-option entry
+      *   must appear in WS-GETOPT-SHORTOPTIONS.
+          PERFORM VARYING WS-GETOPT-VALIDATE-IDX2 FROM 1 BY 1
+             UNTIL WS-GETOPT-VALIDATE-IDX2 > WS-GETOPT-LONGOPTION-COUNT
+             MOVE
+                WS-GETOPT-LONGOPTION-RETURN(WS-GETOPT-VALIDATE-IDX2)
+                   (1:1)
+                TO WS-GETOPT-VALIDATE-CHAR
+             IF WS-GETOPT-VALIDATE-CHAR >= 'a' AND
+                WS-GETOPT-VALIDATE-CHAR <= 'z'
+                MOVE 0 TO WS-GETOPT-VALIDATE-FOUND
+                PERFORM VARYING WS-GETOPT-VALIDATE-IDX FROM 1 BY 1
+                   UNTIL WS-GETOPT-VALIDATE-IDX >
+                         WS-GETOPT-VALIDATE-SHORT-LEN
+                   IF WS-GETOPT-VALIDATE-SHORT
+                         (WS-GETOPT-VALIDATE-IDX:1) =
+                         WS-GETOPT-VALIDATE-CHAR
+                      MOVE 1 TO WS-GETOPT-VALIDATE-FOUND
+                   END-IF
+                END-PERFORM
+                IF NOT WS-GETOPT-VALIDATE-IS-FOUND
+                   DISPLAY "dvd-thingy: internal error: long option "
+                           FUNCTION TRIM(WS-GETOPT-LONGOPTION-NAME
+                              (WS-GETOPT-VALIDATE-IDX2))
+                           " has short-style return '"
+                           WS-GETOPT-VALIDATE-CHAR
+                           "' missing from WS-GETOPT-SHORTOPTIONS"
+                   END-DISPLAY
+                   STOP RUN RETURNING 1
+                END-IF
+             END-IF
+          END-PERFORM.
+
+       001-INIT-LOGOS.
+      *   Stagger starting positions/directions so multiple logos
+      *   diverge immediately instead of overlapping in lock-step.
+          PERFORM VARYING WS-LOGO-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-IDX > WS-LOGO-COUNT
+             COMPUTE WS-LOGO-X(WS-LOGO-IDX) =
+                1 + (WS-LOGO-IDX - 1) * 5
+             END-COMPUTE
+             COMPUTE WS-LOGO-Y(WS-LOGO-IDX) =
+                1 + (WS-LOGO-IDX - 1) * 3
+             END-COMPUTE
+             IF FUNCTION MOD(WS-LOGO-IDX, 2) = 0 THEN
+                MOVE -1 TO WS-LOGO-DX(WS-LOGO-IDX)
+             ELSE
+                MOVE 1 TO WS-LOGO-DX(WS-LOGO-IDX)
+             END-IF
+             MOVE 1 TO WS-LOGO-DY(WS-LOGO-IDX)
+             MOVE 1 TO WS-LOGO-COLOR-CUR(WS-LOGO-IDX)
+          END-PERFORM.
+
+      * Copies the named logo art (WS-CONFIG-LOGO, from the site config
+      * or --logo=NAME) over WS-LOGO-LINES. Falls back to VIDEO on an
+      * unrecognized name instead of aborting, since a typo here is a
+      * cosmetic problem, not a corrupt-display one like --logo-file.
+       001-SELECT-LOGO.
+          EVALUATE FUNCTION TRIM(WS-CONFIG-LOGO)
+          WHEN "VIDEO"
+             MOVE WS-LOGO-LIB-VIDEO TO WS-LOGO-LINES
+          WHEN "HBO"
+             MOVE WS-LOGO-LIB-HBO TO WS-LOGO-LINES
+          WHEN "RECT"
+             MOVE WS-LOGO-LIB-RECT TO WS-LOGO-LINES
+          WHEN "CIRCLE"
+             MOVE WS-LOGO-LIB-CIRCLE TO WS-LOGO-LINES
+          WHEN OTHER
+             DISPLAY "cobol-dvd-thingy: unknown --logo '"
+                FUNCTION TRIM(WS-CONFIG-LOGO) "', using VIDEO"
+             END-DISPLAY
+             MOVE WS-LOGO-LIB-VIDEO TO WS-LOGO-LINES
+          END-EVALUATE.
+
+       001-LOG-SESSION-START.
+          PERFORM 005-BUILD-SESSION-OPTIONS.
+
+          OPEN EXTEND F-SESSION-LOG.
+          IF WS-SESSION-LOG-STATUS = "35" THEN
+             OPEN OUTPUT F-SESSION-LOG
+          END-IF.
+      *   MOVE SPACES TO SL-RECORD first: the FILLERs between fields
+      *   are never auto-initialized by this runtime, so skipping this
+      *   leaves raw memory in them, which trips LINE SEQUENTIAL's
+      *   bad-character check on WRITE (status 71).
+          MOVE SPACES                      TO SL-RECORD.
+          MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP.
+          MOVE "DVD-THINGY"                TO SL-PROGRAM.
+          MOVE "START"                     TO SL-EVENT.
+          MOVE SPACES                      TO SL-REASON.
+          MOVE WS-SESSION-OPTIONS          TO SL-OPTIONS.
+          WRITE SL-RECORD.
+          CLOSE F-SESSION-LOG.
+
+       005-BUILD-SESSION-OPTIONS.
+          STRING "speed="  WS-CONFIG-SPEED-MS         DELIMITED BY SIZE
+                 " color=" WS-CONFIG-COLOR             DELIMITED BY SIZE
+                 " logo="  FUNCTION TRIM(WS-CONFIG-LOGO)
+                    DELIMITED BY SIZE
+                 " count=" WS-LOGO-COUNT               DELIMITED BY SIZE
+                 " duration=" WS-CONFIG-DURATION-SECONDS
+                    DELIMITED BY SIZE
+              INTO WS-SESSION-OPTIONS
+          END-STRING.
+
+       001-LOG-SESSION-STOP.
+          OPEN EXTEND F-SESSION-LOG.
+          IF WS-SESSION-LOG-STATUS = "35" THEN
+             OPEN OUTPUT F-SESSION-LOG
+          END-IF.
+          MOVE SPACES                      TO SL-RECORD.
+          MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP.
+          MOVE "DVD-THINGY"                TO SL-PROGRAM.
+          MOVE "STOP"                      TO SL-EVENT.
+          MOVE WS-SESSION-STOP-REASON      TO SL-REASON.
+          MOVE SPACES                      TO SL-OPTIONS.
+          WRITE SL-RECORD.
+          CLOSE F-SESSION-LOG.
+
        005-GETOPT-HELP.
           DISPLAY "Usage:"                          END-DISPLAY.
           DISPLAY "  cobol-dvd-thingy [options...]" END-DISPLAY
@@ -121,8 +754,85 @@
           DISPLAY "  -h, --help       display this help." END-DISPLAY.
           DISPLAY "  -v, --version    display version."   END-DISPLAY.
           DISPLAY "  -l, --license    display license."   END-DISPLAY.
+          DISPLAY "      --color      cycle logo color on every bounce."
+          END-DISPLAY.
+          DISPLAY "      --count=N    bounce N independent logos "
+                  "(default 1, max 8)."
+          END-DISPLAY.
+          DISPLAY "      --logo-file=PATH  load logo art from PATH "
+                  "(first line ""WIDTH HEIGHT"", then HEIGHT lines "
+                  "of art; must match the built-in " WS-LOGO-WIDTH
+                  "x" WS-LOGO-HEIGHT " logo size)."
+          END-DISPLAY.
+          DISPLAY "      --logo=NAME  select a built-in logo: VIDEO "
+                  "(default), HBO, RECT, CIRCLE."
+          END-DISPLAY.
+          DISPLAY "      --duration=SECONDS  exit automatically after "
+                  "SECONDS (default: run forever)."
+          END-DISPLAY.
+          DISPLAY "      --notify-cmd=CMD  shell out to CMD on an "
+                  "exact corner hit, in addition to the terminal bell "
+                  "that always fires."
+          END-DISPLAY.
+          DISPLAY "      --frames=N   render N frames as text files "
+                  "into --output=DIR instead of to the screen, then "
+                  "exit (default: run interactively forever)."
+          END-DISPLAY.
+          DISPLAY "      --output=DIR directory to write --frames "
+                  "output into; must already exist."
+          END-DISPLAY.
+          DISPLAY "      --format=json  report -v/-l/--list-logos as "
+                  "a single JSON object instead of plain text."
+          END-DISPLAY.
+          DISPLAY "      --list-logos report the available --logo=NAME "
+                  "values."
+          END-DISPLAY.
+          DISPLAY "      --server     own logo 1's position and "
+                  "broadcast it each tick for --client instances to "
+                  "render."
+          END-DISPLAY.
+          DISPLAY "      --client     render logo 1 from whatever a "
+                  "--server instance last broadcast, instead of "
+                  "computing its bounce locally."
+          END-DISPLAY.
+          DISPLAY "      --net-port=PORT  UDP port for --server/"
+                  "--client to use (default 45054)."
+          END-DISPLAY.
+          DISPLAY SPACE                                   END-DISPLAY.
+          DISPLAY "While running:"                        END-DISPLAY.
+          DISPLAY "  space  pause/resume."                END-DISPLAY.
+          DISPLAY "  +/-    speed up/slow down."           END-DISPLAY.
+          DISPLAY "  q      quit."                         END-DISPLAY.
+
+       005-GETOPT-VERSION.
+          IF WS-CONFIG-FORMAT-JSON = 'Y' THEN
+             DISPLAY "{""version"":""0.2.2""}" END-DISPLAY
+          ELSE
+             DISPLAY "cobol-dvd-thingy 0.2.2" END-DISPLAY
+          END-IF.
+
+      * Reports the same set of logo names 001-SELECT-LOGO recognizes,
+      * so provisioning scripts don't have to hardcode that list.
+       005-GETOPT-LIST-LOGOS.
+          IF WS-CONFIG-FORMAT-JSON = 'Y' THEN
+             DISPLAY "{""logos"":[""VIDEO"",""HBO"",""RECT"","
+                     & """CIRCLE""]}"
+             END-DISPLAY
+          ELSE
+             DISPLAY "VIDEO"  END-DISPLAY
+             DISPLAY "HBO"    END-DISPLAY
+             DISPLAY "RECT"   END-DISPLAY
+             DISPLAY "CIRCLE" END-DISPLAY
+          END-IF.
 
        005-GETOPT-LICENSE.
+          IF WS-CONFIG-FORMAT-JSON = 'Y' THEN
+             DISPLAY "{""license"":""GPL-3.0-or-later"",""url"":"
+                     & """https://www.gnu.org/licenses/""}"
+             END-DISPLAY
+             EXIT PARAGRAPH
+          END-IF.
+
           DISPLAY "Copyright (C) 2024 " &
                   "ona-li-toki-e-jan-Epiphany-tawa-mi."  END-DISPLAY.
           DISPLAY SPACE                                  END-DISPLAY.
@@ -161,13 +871,330 @@
          END-DISPLAY.
 
        001-RUN.
+          IF WS-CONFIG-FRAMES > 0 THEN
+             PERFORM 001-RUN-HEADLESS
+             EXIT PARAGRAPH
+          END-IF.
+
+          PERFORM 005-RUN-COMPUTE-NOW-SECS.
+          MOVE WS-RUN-CURRENT-SECS TO WS-RUN-START-SECS.
+
           PERFORM FOREVER
-             PERFORM 005-RUN-DISPLAY
+             IF WS-RUN-PAUSED = 'N' THEN
+                PERFORM 005-RUN-DISPLAY
+                IF WS-NET-IS-CLIENT THEN
+                   PERFORM 005-RUN-RECEIVE-POSITION
+                ELSE
+                   PERFORM 005-RUN-MOVE-LOGO
+                   IF WS-NET-IS-SERVER THEN
+                      PERFORM 005-RUN-BROADCAST-POSITION
+                   END-IF
+                END-IF
+             END-IF
+      *      Defaults to 0.5 seconds; overridden by the site config's
+      *      SPEED entry, --logo-file's SPEED, or the +/- keys below.
+             CALL "CBL_GC_NANOSLEEP" USING WS-SLEEP-NANOS END-CALL
+             PERFORM 005-RUN-POLL-KEYBOARD
+             IF WS-CONFIG-DURATION-SECONDS > 0 THEN
+                PERFORM 005-RUN-CHECK-DURATION
+             END-IF
+             IF WS-RUN-QUIT = 'Y' THEN
+                EXIT PERFORM
+             END-IF
+             PERFORM 005-RUN-SAVE-CHECKPOINT
+          END-PERFORM.
+
+      * --frames=N --output=DIR: renders N frames to plain text files
+      * instead of the real screen, for generating preview captures
+      * without a terminal to record. Uses a fixed screen size instead
+      * of ACCEPT FROM LINES/COLS since there is no terminal to query.
+       001-RUN-HEADLESS.
+          MOVE WS-FRAME-SCREEN-WIDTH  TO WS-SCREEN-WIDTH.
+          MOVE WS-FRAME-SCREEN-HEIGHT TO WS-SCREEN-HEIGHT.
+
+          PERFORM VARYING WS-FRAME-NUM FROM 1 BY 1
+                  UNTIL WS-FRAME-NUM > WS-CONFIG-FRAMES
+             PERFORM 005-RUN-WRITE-FRAME
              PERFORM 005-RUN-MOVE-LOGO
-      *      0.5 seconds.
-             CALL "CBL_GC_NANOSLEEP" USING 500000000 END-CALL
           END-PERFORM.
 
+      * Writes the current logo positions as one text file of
+      * WS-FRAME-SCREEN-HEIGHT lines, WS-FRAME-SCREEN-WIDTH characters
+      * each, into WS-CONFIG-OUTPUT-DIR.
+       005-RUN-WRITE-FRAME.
+          STRING FUNCTION TRIM(WS-CONFIG-OUTPUT-DIR) DELIMITED BY SIZE
+                 "/frame-" DELIMITED BY SIZE
+                 WS-FRAME-NUM DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-FRAME-PATH
+          END-STRING.
+
+          OPEN OUTPUT F-FRAME-OUT.
+          IF WS-FRAME-OUT-STATUS NOT = "00" THEN
+             DISPLAY "cobol-dvd-thingy: cannot write frame to "
+                FUNCTION TRIM(WS-FRAME-PATH)
+                " (does --output=DIR exist?)"
+             END-DISPLAY
+             STOP RUN RETURNING 1
+          END-IF.
+
+          PERFORM VARYING WS-FRAME-ROW FROM 1 BY 1
+                  UNTIL WS-FRAME-ROW > WS-FRAME-SCREEN-HEIGHT
+             PERFORM 005-BUILD-FRAME-ROW
+             WRITE WS-FRAME-LINE
+          END-PERFORM.
+          CLOSE F-FRAME-OUT.
+
+       005-BUILD-FRAME-ROW.
+          MOVE SPACES TO WS-FRAME-LINE.
+          PERFORM VARYING WS-LOGO-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-IDX > WS-LOGO-COUNT
+             IF WS-FRAME-ROW > WS-LOGO-Y(WS-LOGO-IDX)
+                AND WS-FRAME-ROW <=
+                   WS-LOGO-Y(WS-LOGO-IDX) + WS-LOGO-HEIGHT
+             THEN
+                SUBTRACT WS-LOGO-Y(WS-LOGO-IDX) FROM WS-FRAME-ROW
+                   GIVING WS-FRAME-LOGO-LINE
+                END-SUBTRACT
+                MOVE WS-LOGO-LINE(WS-FRAME-LOGO-LINE)
+                   TO WS-FRAME-LINE(WS-LOGO-X(WS-LOGO-IDX) :
+                                     WS-LOGO-WIDTH)
+             END-IF
+          END-PERFORM.
+
+      * Rewrites the checkpoint file with every logo's current
+      * position/direction, but only every WS-CHECKPOINT-INTERVAL-TICKS
+      * ticks - frequent enough that a kill-and-relaunch never snaps
+      * back far, without rewriting the file every single frame.
+       005-RUN-SAVE-CHECKPOINT.
+          ADD 1 TO WS-CHECKPOINT-TICK-COUNT.
+          IF WS-CHECKPOINT-TICK-COUNT < WS-CHECKPOINT-INTERVAL-TICKS
+          THEN
+             EXIT PARAGRAPH
+          END-IF.
+          MOVE 0 TO WS-CHECKPOINT-TICK-COUNT.
+
+          OPEN OUTPUT F-CHECKPOINT.
+          PERFORM VARYING WS-LOGO-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-IDX > WS-LOGO-COUNT
+             MOVE SPACES                             TO CP-RECORD
+             MOVE WS-LOGO-IDX                       TO CP-INDEX
+             MOVE WS-LOGO-X(WS-LOGO-IDX)             TO CP-X
+             MOVE WS-LOGO-DX(WS-LOGO-IDX)            TO CP-DX
+             MOVE WS-LOGO-Y(WS-LOGO-IDX)             TO CP-Y
+             MOVE WS-LOGO-DY(WS-LOGO-IDX)            TO CP-DY
+             MOVE WS-LOGO-COLOR-CUR(WS-LOGO-IDX)     TO CP-COLOR-CUR
+             WRITE CP-RECORD
+          END-PERFORM.
+          CLOSE F-CHECKPOINT.
+
+      * Turns FUNCTION CURRENT-DATE into a single seconds count, the
+      * same julian-day-based math DVD-STATS.CBL uses for gap tracking,
+      * so a --duration timer survives a midnight rollover mid-session.
+       005-RUN-COMPUTE-NOW-SECS.
+          MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-RUN-NOW-DATE-PART.
+          MOVE FUNCTION CURRENT-DATE(9:2)  TO WS-RUN-NOW-HOUR-PART.
+          MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-NOW-MIN-PART.
+          MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-NOW-SEC-PART.
+
+          COMPUTE WS-RUN-NOW-JULIAN-DAY =
+             FUNCTION INTEGER-OF-DATE(WS-RUN-NOW-DATE-PART)
+          END-COMPUTE.
+          COMPUTE WS-RUN-CURRENT-SECS =
+             WS-RUN-NOW-JULIAN-DAY * 86400
+             + WS-RUN-NOW-HOUR-PART * 3600
+             + WS-RUN-NOW-MIN-PART * 60
+             + WS-RUN-NOW-SEC-PART
+          END-COMPUTE.
+
+       005-RUN-CHECK-DURATION.
+          PERFORM 005-RUN-COMPUTE-NOW-SECS.
+          COMPUTE WS-RUN-ELAPSED-SECS =
+             WS-RUN-CURRENT-SECS - WS-RUN-START-SECS
+          END-COMPUTE.
+          IF WS-RUN-ELAPSED-SECS >= WS-CONFIG-DURATION-SECONDS THEN
+             MOVE 'Y' TO WS-RUN-QUIT
+          END-IF.
+
+      * Non-blocking single-keystroke poll. CBL_READ_KBD_CHAR returns 0
+      * immediately when no key is waiting, so this never stalls the
+      * animation loop.
+       005-RUN-POLL-KEYBOARD.
+          CALL "CBL_READ_KBD_CHAR" USING WS-RUN-KEY-CODE END-CALL.
+
+          EVALUATE WS-RUN-KEY-CODE
+      *   Space toggles pause.
+          WHEN 32
+             IF WS-RUN-PAUSED = 'Y' THEN
+                MOVE 'N' TO WS-RUN-PAUSED
+             ELSE
+                MOVE 'Y' TO WS-RUN-PAUSED
+             END-IF
+      *   '+' or '=' (its unshifted neighbor) speeds up.
+          WHEN 43
+          WHEN 61
+             IF WS-CONFIG-SPEED-MS > WS-RUN-SPEED-MIN-MS THEN
+                SUBTRACT WS-RUN-SPEED-STEP-MS FROM WS-CONFIG-SPEED-MS
+             END-IF
+             COMPUTE WS-SLEEP-NANOS = WS-CONFIG-SPEED-MS * 1000000
+                END-COMPUTE
+      *   '-' slows down.
+          WHEN 45
+             IF WS-CONFIG-SPEED-MS < WS-RUN-SPEED-MAX-MS THEN
+                ADD WS-RUN-SPEED-STEP-MS TO WS-CONFIG-SPEED-MS
+             END-IF
+             COMPUTE WS-SLEEP-NANOS = WS-CONFIG-SPEED-MS * 1000000
+                END-COMPUTE
+      *   'q' quits cleanly instead of needing a signal (see 001-RUN).
+          WHEN 113
+          WHEN 81
+             MOVE 'Y' TO WS-RUN-QUIT
+          END-EVALUATE.
+
+       001-LOAD-SITE-CONFIG.
+          ACCEPT WS-SITE-CONFIG-HOME FROM ENVIRONMENT "HOME"
+             END-ACCEPT.
+          STRING FUNCTION TRIM(WS-SITE-CONFIG-HOME) DELIMITED BY SIZE
+                 "/.dvd-thingyrc"           DELIMITED BY SIZE
+              INTO WS-SITE-CONFIG-PATH
+          END-STRING.
+          STRING FUNCTION TRIM(WS-SITE-CONFIG-HOME) DELIMITED BY SIZE
+                 "/.dvd-thingy-checkpoint"  DELIMITED BY SIZE
+              INTO WS-CHECKPOINT-PATH
+          END-STRING.
+
+          OPEN INPUT F-SITE-CONFIG.
+          IF WS-SITE-CONFIG-STATUS NOT = "00" THEN
+      *      No site config present; keep the built-in defaults.
+             CONTINUE
+          ELSE
+             PERFORM WITH TEST AFTER
+                     UNTIL WS-SITE-CONFIG-STATUS NOT = "00"
+                READ F-SITE-CONFIG
+                   NOT AT END
+                      PERFORM 005-APPLY-SITE-CONFIG-LINE
+                END-READ
+             END-PERFORM
+             CLOSE F-SITE-CONFIG
+          END-IF.
+
+       005-APPLY-SITE-CONFIG-LINE.
+      *   Lines are "KEY=VALUE"; blank and comment ("#...") lines are
+      *   skipped.
+          IF WS-SITE-CONFIG-LINE(1:1) = "#"
+             OR WS-SITE-CONFIG-LINE = SPACES
+          THEN
+             EXIT PARAGRAPH
+          END-IF.
+
+          UNSTRING WS-SITE-CONFIG-LINE DELIMITED BY "="
+             INTO WS-SITE-CONFIG-KEY WS-SITE-CONFIG-VALUE
+          END-UNSTRING.
+
+          EVALUATE FUNCTION TRIM(WS-SITE-CONFIG-KEY)
+          WHEN "SPEED"
+             MOVE FUNCTION NUMVAL(WS-SITE-CONFIG-VALUE)
+                TO WS-CONFIG-SPEED-MS
+          WHEN "COLOR"
+             IF FUNCTION TRIM(WS-SITE-CONFIG-VALUE) = "YES" THEN
+                MOVE 'Y' TO WS-CONFIG-COLOR
+             ELSE
+                MOVE 'N' TO WS-CONFIG-COLOR
+             END-IF
+          WHEN "LOGO"
+             MOVE FUNCTION TRIM(WS-SITE-CONFIG-VALUE) TO WS-CONFIG-LOGO
+          WHEN "NOTIFY-CMD"
+             MOVE WS-SITE-CONFIG-VALUE TO WS-CONFIG-NOTIFY-CMD
+          END-EVALUATE.
+
+       001-LOAD-LOGO-FROM-FILE.
+          OPEN INPUT F-LOGO-FILE.
+          IF WS-LOGO-FILE-STATUS NOT = "00" THEN
+             DISPLAY "cobol-dvd-thingy: cannot open --logo-file "
+                WS-LOGO-FILE-PATH
+             END-DISPLAY
+             STOP RUN RETURNING 1
+          END-IF.
+
+          READ F-LOGO-FILE INTO WS-LOGO-FILE-LINE
+             AT END
+                DISPLAY "cobol-dvd-thingy: --logo-file "
+                   WS-LOGO-FILE-PATH
+                   " is empty; expected a ""WIDTH HEIGHT"" line first"
+                END-DISPLAY
+                CLOSE F-LOGO-FILE
+                STOP RUN RETURNING 1
+          END-READ.
+
+          UNSTRING WS-LOGO-FILE-LINE DELIMITED BY ALL SPACE
+             INTO WS-LOGO-FILE-DECL-WIDTH-X WS-LOGO-FILE-DECL-HEIGHT-X
+          END-UNSTRING.
+          MOVE FUNCTION NUMVAL(WS-LOGO-FILE-DECL-WIDTH-X)
+             TO WS-LOGO-FILE-DECL-WIDTH.
+          MOVE FUNCTION NUMVAL(WS-LOGO-FILE-DECL-HEIGHT-X)
+             TO WS-LOGO-FILE-DECL-HEIGHT.
+
+          IF WS-LOGO-FILE-DECL-WIDTH NOT = WS-LOGO-WIDTH
+             OR WS-LOGO-FILE-DECL-HEIGHT NOT = WS-LOGO-HEIGHT
+          THEN
+             DISPLAY "cobol-dvd-thingy: --logo-file " WS-LOGO-FILE-PATH
+                " declares " WS-LOGO-FILE-DECL-WIDTH "x"
+                WS-LOGO-FILE-DECL-HEIGHT
+             END-DISPLAY
+             DISPLAY "  but the logo buffer is fixed at " WS-LOGO-WIDTH
+                "x" WS-LOGO-HEIGHT "; refusing to load it"
+             END-DISPLAY
+             CLOSE F-LOGO-FILE
+             STOP RUN RETURNING 1
+          END-IF.
+
+          PERFORM VARYING WS-LOGO-LINE-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-LINE-IDX > WS-LOGO-HEIGHT
+             READ F-LOGO-FILE INTO WS-LOGO-FILE-LINE
+                AT END
+                   DISPLAY "cobol-dvd-thingy: --logo-file "
+                      WS-LOGO-FILE-PATH
+                      " has fewer than " WS-LOGO-HEIGHT " lines of art"
+                   END-DISPLAY
+                   CLOSE F-LOGO-FILE
+                   STOP RUN RETURNING 1
+                NOT AT END
+                   MOVE WS-LOGO-FILE-LINE(1:WS-LOGO-WIDTH)
+                      TO WS-LOGO-LINE(WS-LOGO-LINE-IDX)
+             END-READ
+          END-PERFORM.
+
+          CLOSE F-LOGO-FILE.
+
+      * Restores each logo's position/direction from a prior run's
+      * checkpoint, if one exists. Missing file (a fresh install, or an
+      * operator who deleted it) just keeps 001-INIT-LOGOS's staggered
+      * defaults - this is a resume convenience, not something worth
+      * failing startup over.
+       001-LOAD-CHECKPOINT.
+          OPEN INPUT F-CHECKPOINT.
+          IF WS-CHECKPOINT-STATUS NOT = "00" THEN
+             CONTINUE
+          ELSE
+             PERFORM WITH TEST AFTER
+                     UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+                READ F-CHECKPOINT
+                   NOT AT END
+                      PERFORM 005-APPLY-CHECKPOINT-RECORD
+                END-READ
+             END-PERFORM
+             CLOSE F-CHECKPOINT
+          END-IF.
+
+       005-APPLY-CHECKPOINT-RECORD.
+          IF CP-INDEX >= 1 AND CP-INDEX <= WS-LOGO-COUNT THEN
+             MOVE CP-X         TO WS-LOGO-X(CP-INDEX)
+             MOVE CP-DX        TO WS-LOGO-DX(CP-INDEX)
+             MOVE CP-Y         TO WS-LOGO-Y(CP-INDEX)
+             MOVE CP-DY        TO WS-LOGO-DY(CP-INDEX)
+             MOVE CP-COLOR-CUR TO WS-LOGO-COLOR-CUR(CP-INDEX)
+          END-IF.
+
        005-RUN-DISPLAY.
       *   Clear screen.
           DISPLAY SPACE BLANK SCREEN END-DISPLAY.
@@ -175,31 +1202,196 @@
           ACCEPT WS-SCREEN-HEIGHT FROM LINES END-ACCEPT.
           ACCEPT WS-SCREEN-WIDTH FROM COLS END-ACCEPT.
 
+          PERFORM VARYING WS-LOGO-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-IDX > WS-LOGO-COUNT
+             PERFORM 005-RUN-DISPLAY-ONE-LOGO
+          END-PERFORM.
+
+       005-RUN-DISPLAY-ONE-LOGO.
           PERFORM VARYING WS-LOGO-LINE-IDX FROM 1
           UNTIL WS-LOGO-HEIGHT < WS-LOGO-LINE-IDX
-             COMPUTE WS-DISPLAY-LINE = WS-LOGO-Y + WS-LOGO-LINE-IDX - 1
-                END-COMPUTE
-             DISPLAY WS-LOGO-LINE(WS-LOGO-LINE-IDX) AT
-                LINE WS-DISPLAY-LINE COL WS-LOGO-X END-DISPLAY
+             COMPUTE WS-DISPLAY-LINE =
+                WS-LOGO-Y(WS-LOGO-IDX) + WS-LOGO-LINE-IDX - 1
+             END-COMPUTE
+             IF WS-COLOR-ENABLED = 'Y' THEN
+                STRING WS-COLOR-CODE(WS-LOGO-COLOR-CUR(WS-LOGO-IDX))
+                          DELIMITED BY SIZE
+                       WS-LOGO-LINE(WS-LOGO-LINE-IDX)
+                          DELIMITED BY SIZE
+                       WS-COLOR-RESET DELIMITED BY SIZE
+                    INTO WS-COLORED-LINE
+                END-STRING
+                DISPLAY WS-COLORED-LINE AT
+                   LINE WS-DISPLAY-LINE COL WS-LOGO-X(WS-LOGO-IDX)
+                END-DISPLAY
+             ELSE
+                DISPLAY WS-LOGO-LINE(WS-LOGO-LINE-IDX) AT
+                   LINE WS-DISPLAY-LINE COL WS-LOGO-X(WS-LOGO-IDX)
+                END-DISPLAY
+             END-IF
           END-PERFORM.
 
+      * --server: writes logo 1's just-computed position/direction/color
+      * to the mailbox file for 001-INSTALL-NET-HELPER's background
+      * broadcaster to pick up and re-send as a UDP packet.
+       005-RUN-BROADCAST-POSITION.
+          MOVE WS-LOGO-X(1)         TO WS-NET-SEND-X.
+          MOVE WS-LOGO-Y(1)         TO WS-NET-SEND-Y.
+          MOVE WS-LOGO-DX(1)        TO WS-NET-SEND-DX.
+          MOVE WS-LOGO-DY(1)        TO WS-NET-SEND-DY.
+          MOVE WS-LOGO-COLOR-CUR(1) TO WS-NET-SEND-COLOR.
+          MOVE SPACES TO WS-NET-PAYLOAD.
+          STRING WS-NET-SEND-X     DELIMITED BY SIZE
+                 " " WS-NET-SEND-Y DELIMITED BY SIZE
+                 " " WS-NET-SEND-DX DELIMITED BY SIZE
+                 " " WS-NET-SEND-DY DELIMITED BY SIZE
+                 " " WS-NET-SEND-COLOR DELIMITED BY SIZE
+              INTO WS-NET-PAYLOAD
+          END-STRING.
+
+          OPEN OUTPUT F-NET-MAILBOX.
+          MOVE WS-NET-PAYLOAD TO WS-NET-MAILBOX-RECORD.
+          WRITE WS-NET-MAILBOX-RECORD.
+          CLOSE F-NET-MAILBOX.
+
+      * --client: reads whatever position the background listener last
+      * wrote to the mailbox file and applies it to logo 1 in place of
+      * running 005-RUN-MOVE-LOGO locally. If nothing has arrived yet
+      * (mailbox absent/empty, e.g. right at startup before the first
+      * packet lands), logo 1 just stays put for this tick.
+       005-RUN-RECEIVE-POSITION.
+          OPEN INPUT F-NET-MAILBOX.
+          IF WS-NET-MAILBOX-STATUS = "00" THEN
+             READ F-NET-MAILBOX INTO WS-NET-PAYLOAD
+                AT END CONTINUE
+             END-READ
+             CLOSE F-NET-MAILBOX
+             UNSTRING WS-NET-PAYLOAD DELIMITED BY " "
+                INTO WS-NET-SEND-X WS-NET-SEND-Y
+                     WS-NET-SEND-DX WS-NET-SEND-DY WS-NET-SEND-COLOR
+             END-UNSTRING
+             MOVE WS-NET-SEND-X     TO WS-LOGO-X(1)
+             MOVE WS-NET-SEND-Y     TO WS-LOGO-Y(1)
+             MOVE WS-NET-SEND-DX    TO WS-LOGO-DX(1)
+             MOVE WS-NET-SEND-DY    TO WS-LOGO-DY(1)
+             MOVE WS-NET-SEND-COLOR TO WS-LOGO-COLOR-CUR(1)
+          END-IF.
+
        005-RUN-MOVE-LOGO.
-          ADD WS-LOGO-DX TO WS-LOGO-X END-ADD.
-          IF WS-LOGO-X < 1 THEN
-             MOVE 2 TO WS-LOGO-X
-             MOVE 1 TO WS-LOGO-DX
-          ELSE IF WS-LOGO-X > WS-SCREEN-WIDTH - WS-LOGO-WIDTH THEN
+          PERFORM VARYING WS-LOGO-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-IDX > WS-LOGO-COUNT
+             PERFORM 005-RUN-MOVE-ONE-LOGO
+          END-PERFORM.
+
+          IF WS-LOGO-COUNT > 1 THEN
+             PERFORM 005-RUN-CHECK-COLLISIONS
+          END-IF.
+
+       005-RUN-MOVE-ONE-LOGO.
+          MOVE 'N' TO WS-LOGO-HIT-X(WS-LOGO-IDX).
+          MOVE 'N' TO WS-LOGO-HIT-Y(WS-LOGO-IDX).
+
+          ADD WS-LOGO-DX(WS-LOGO-IDX) TO WS-LOGO-X(WS-LOGO-IDX) END-ADD.
+          IF WS-LOGO-X(WS-LOGO-IDX) < 1 THEN
+             MOVE 2 TO WS-LOGO-X(WS-LOGO-IDX)
+             MOVE 1 TO WS-LOGO-DX(WS-LOGO-IDX)
+             MOVE 'Y' TO WS-LOGO-HIT-X(WS-LOGO-IDX)
+          ELSE IF WS-LOGO-X(WS-LOGO-IDX) >
+                  WS-SCREEN-WIDTH - WS-LOGO-WIDTH THEN
              SUBTRACT 1 WS-LOGO-WIDTH FROM WS-SCREEN-WIDTH
-                GIVING WS-LOGO-X END-SUBTRACT
-             MOVE -1 TO WS-LOGO-DX
+                GIVING WS-LOGO-X(WS-LOGO-IDX) END-SUBTRACT
+             MOVE -1 TO WS-LOGO-DX(WS-LOGO-IDX)
+             MOVE 'Y' TO WS-LOGO-HIT-X(WS-LOGO-IDX)
           END-IF END-IF.
 
-          ADD WS-LOGO-DY TO WS-LOGO-Y END-ADD.
-          IF WS-LOGO-Y < 1 THEN
-             MOVE 2 TO WS-LOGO-Y
-             MOVE 1 TO WS-LOGO-DY
-          ELSE IF WS-LOGO-Y > WS-SCREEN-HEIGHT - WS-LOGO-HEIGHT THEN
+          ADD WS-LOGO-DY(WS-LOGO-IDX) TO WS-LOGO-Y(WS-LOGO-IDX) END-ADD.
+          IF WS-LOGO-Y(WS-LOGO-IDX) < 1 THEN
+             MOVE 2 TO WS-LOGO-Y(WS-LOGO-IDX)
+             MOVE 1 TO WS-LOGO-DY(WS-LOGO-IDX)
+             MOVE 'Y' TO WS-LOGO-HIT-Y(WS-LOGO-IDX)
+          ELSE IF WS-LOGO-Y(WS-LOGO-IDX) >
+                  WS-SCREEN-HEIGHT - WS-LOGO-HEIGHT THEN
              SUBTRACT 1 WS-LOGO-HEIGHT FROM WS-SCREEN-HEIGHT
-                GIVING WS-LOGO-Y END-SUBTRACT
-             MOVE -1 TO WS-LOGO-DY
+                GIVING WS-LOGO-Y(WS-LOGO-IDX) END-SUBTRACT
+             MOVE -1 TO WS-LOGO-DY(WS-LOGO-IDX)
+             MOVE 'Y' TO WS-LOGO-HIT-Y(WS-LOGO-IDX)
           END-IF END-IF.
+
+          IF WS-LOGO-HIT-X(WS-LOGO-IDX) = 'Y'
+             OR WS-LOGO-HIT-Y(WS-LOGO-IDX) = 'Y'
+          THEN
+             IF WS-LOGO-COLOR-CUR(WS-LOGO-IDX) >= WS-COLOR-COUNT THEN
+                MOVE 1 TO WS-LOGO-COLOR-CUR(WS-LOGO-IDX)
+             ELSE
+                ADD 1 TO WS-LOGO-COLOR-CUR(WS-LOGO-IDX)
+             END-IF
+          END-IF.
+
+          IF WS-LOGO-HIT-X(WS-LOGO-IDX) = 'Y'
+             AND WS-LOGO-HIT-Y(WS-LOGO-IDX) = 'Y'
+          THEN
+             PERFORM 005-RUN-LOG-CORNER-HIT
+          END-IF.
+
+      * Basic elastic collision: any two logos whose bounding boxes
+      * overlap have both of their directions reversed on both axes.
+       005-RUN-CHECK-COLLISIONS.
+          PERFORM VARYING WS-LOGO-IDX FROM 1 BY 1
+                  UNTIL WS-LOGO-IDX > WS-LOGO-COUNT
+             PERFORM VARYING WS-LOGO-OTHER-IDX FROM WS-LOGO-IDX BY 1
+                     UNTIL WS-LOGO-OTHER-IDX > WS-LOGO-COUNT
+                IF WS-LOGO-IDX NOT = WS-LOGO-OTHER-IDX THEN
+                   IF WS-LOGO-X(WS-LOGO-IDX) <
+                         WS-LOGO-X(WS-LOGO-OTHER-IDX) + WS-LOGO-WIDTH
+                      AND WS-LOGO-X(WS-LOGO-OTHER-IDX) <
+                         WS-LOGO-X(WS-LOGO-IDX) + WS-LOGO-WIDTH
+                      AND WS-LOGO-Y(WS-LOGO-IDX) <
+                         WS-LOGO-Y(WS-LOGO-OTHER-IDX) + WS-LOGO-HEIGHT
+                      AND WS-LOGO-Y(WS-LOGO-OTHER-IDX) <
+                         WS-LOGO-Y(WS-LOGO-IDX) + WS-LOGO-HEIGHT
+                   THEN
+                      MULTIPLY -1 BY WS-LOGO-DX(WS-LOGO-IDX)
+                         END-MULTIPLY
+                      MULTIPLY -1 BY WS-LOGO-DY(WS-LOGO-IDX)
+                         END-MULTIPLY
+                      MULTIPLY -1 BY WS-LOGO-DX(WS-LOGO-OTHER-IDX)
+                         END-MULTIPLY
+                      MULTIPLY -1 BY WS-LOGO-DY(WS-LOGO-OTHER-IDX)
+                         END-MULTIPLY
+                   END-IF
+                END-IF
+             END-PERFORM
+          END-PERFORM.
+
+       005-RUN-LOG-CORNER-HIT.
+          EVALUATE WS-LOGO-DX(WS-LOGO-IDX) ALSO WS-LOGO-DY(WS-LOGO-IDX)
+          WHEN 1 ALSO 1
+             MOVE "TL" TO WS-CORNER-CODE
+          WHEN -1 ALSO 1
+             MOVE "TR" TO WS-CORNER-CODE
+          WHEN 1 ALSO -1
+             MOVE "BL" TO WS-CORNER-CODE
+          WHEN OTHER
+             MOVE "BR" TO WS-CORNER-CODE
+          END-EVALUATE.
+
+          MOVE SPACES                       TO CH-RECORD.
+          MOVE FUNCTION CURRENT-DATE(1:14) TO CH-TIMESTAMP.
+          MOVE WS-CORNER-CODE               TO CH-CORNER.
+          MOVE WS-SCREEN-WIDTH               TO CH-SCREEN-WIDTH.
+          MOVE WS-SCREEN-HEIGHT               TO CH-SCREEN-HEIGHT.
+
+          OPEN EXTEND F-CORNER-HITS.
+          IF WS-CORNER-HITS-STATUS = "35" THEN
+             OPEN OUTPUT F-CORNER-HITS
+          END-IF.
+          WRITE CH-RECORD.
+          CLOSE F-CORNER-HITS.
+
+      *   Audible bell always fires; the shell-out is opt-in via
+      *   --notify-cmd/the site config's NOTIFY-CMD key, since it could
+      *   be anything from "notify-send" to a sound file player.
+          DISPLAY X"07" WITH NO ADVANCING END-DISPLAY.
+          IF FUNCTION TRIM(WS-CONFIG-NOTIFY-CMD) NOT = SPACES THEN
+             CALL "SYSTEM" USING WS-CONFIG-NOTIFY-CMD END-CALL
+          END-IF.
